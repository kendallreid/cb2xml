@@ -0,0 +1,375 @@
+000100*****************************************************************
+000200*                                                                *
+000300*    PROGRAM:      SR07RLP                                      *
+000400*    DESCRIPTION:  DISTRICT/REGION CONSOLIDATION ROLLUP.        *
+000500*                  READS A LOCATION-TO-DISTRICT/REGION MAPPING  *
+000600*                  FILE INTO A DIRECT-INDEXED TABLE, THEN        *
+000700*                  WALKS THE LOCATION-DETAILS FILE ONCE,         *
+000800*                  ROLLING EACH LOCATION'S SALES-COUNT,          *
+000900*                  SALES-VALUE, TOTAL-SALES, PURCHASE-COUNT,     *
+001000*                  PURCHASE-VALUE AND TOTAL-PURCHASE-VALUE UP    *
+001100*                  INTO ITS DISTRICT AND REGION.  A LOCATION'S   *
+001200*                  SALES-COUNT/SALES-VALUE ARE SUMMED ACROSS     *
+001300*                  ITS MONTHS AND ITS PURCHASE-COUNT/PURCHASE-   *
+001400*                  VALUE ACROSS ITS WEEK-NOS BEFORE ROLLING UP,  *
+001500*                  SINCE THOSE TWO FIELDS ARE CARRIED PER-MONTH  *
+001600*                  AND PER-WEEK-NO ON LOCATION-DETAILS, NOT AS   *
+001700*                  A SINGLE LOCATION-LEVEL FIGURE.               *
+001800*    AUTHOR:       D. OKONKWO - STORE SYSTEMS GROUP             *
+001900*    INSTALLATION: STORE SYSTEMS GROUP                         *
+002000*    DATE-WRITTEN: 01/09/2012                                  *
+002100*    DATE-COMPILED.                                              *
+002200*                                                                *
+002300*    MODIFICATION HISTORY.                                      *
+002400*    01/09/2012  DRO  ORIGINAL PROGRAM.  DISTRICT AND REGION     *
+002500*                     NUMBERS ARE TWO-DIGIT CODES (01-99), SO    *
+002600*                     THE ROLLUP TABLES ARE DIRECT-INDEXED BY    *
+002700*                     THAT CODE RATHER THAN SEARCHED.  A         *
+002800*                     LOCATION WITH NO MAPPING RECORD IS         *
+002900*                     COUNTED AS UNMAPPED AND LEFT OUT OF BOTH   *
+003000*                     ROLLUPS RATHER THAN GUESSED AT.            *
+003010*    02/06/2012  DRO  NOW READS THE VALIDATED LOCGOOD EXTRACT    *
+003020*                     PRODUCED BY SR04VAL INSTEAD OF THE RAW     *
+003030*                     LOCATION-DETAILS FILE, SO AN OUT-OF-RANGE  *
+003040*                     RECORD CANNOT REACH THIS ROLLUP.           *
+003100*                                                                *
+003200*****************************************************************
+003300 IDENTIFICATION DIVISION.
+003400 PROGRAM-ID.  SR07RLP.
+003500 AUTHOR.      D. OKONKWO.
+003600 INSTALLATION. STORE SYSTEMS GROUP.
+003700 DATE-WRITTEN. 01/09/2012.
+003800 DATE-COMPILED.
+003900 
+004000 ENVIRONMENT DIVISION.
+004100 CONFIGURATION SECTION.
+004200 SOURCE-COMPUTER.  IBM-370.
+004300 OBJECT-COMPUTER.  IBM-370.
+004400 
+004500 INPUT-OUTPUT SECTION.
+004600 FILE-CONTROL.
+004700     SELECT LOCATION-FILE ASSIGN TO LOCGOOD
+004800         ORGANIZATION IS LINE SEQUENTIAL
+004900         FILE STATUS IS WS-LOCFILE-STATUS.
+005000     SELECT MAPPING-FILE ASSIGN TO LOCATMAP
+005100         ORGANIZATION IS LINE SEQUENTIAL
+005200         FILE STATUS IS WS-MAPFILE-STATUS.
+005300     SELECT ROLLUP-REPORT ASSIGN TO ROLLUPRP
+005400         ORGANIZATION IS LINE SEQUENTIAL
+005500         FILE STATUS IS WS-RPTFILE-STATUS.
+005600 
+005700 DATA DIVISION.
+005800 FILE SECTION.
+005900 FD  LOCATION-FILE
+006000     RECORDING MODE IS F.
+006100     COPY LOCDTL.
+006200 
+006300 FD  MAPPING-FILE
+006400     RECORDING MODE IS F.
+006500     COPY LOCMAP.
+006600 
+006700 FD  ROLLUP-REPORT
+006800     RECORDING MODE IS F.
+006900 01  ROLLUP-REPORT-LINE            PIC X(132).
+007000 
+007100 WORKING-STORAGE SECTION.
+007200*---------------------------------------------------------------*
+007300*    FILE STATUS SWITCHES                                       *
+007400*---------------------------------------------------------------*
+007500 77  WS-LOCFILE-STATUS            PIC X(02) VALUE "00".
+007600 77  WS-MAPFILE-STATUS            PIC X(02) VALUE "00".
+007700 77  WS-RPTFILE-STATUS            PIC X(02) VALUE "00".
+007800 77  WS-LOC-EOF-SWITCH            PIC X(01) VALUE "N".
+007900     88  END-OF-LOCATION-FILE     VALUE "Y".
+008000 77  WS-MAP-EOF-SWITCH            PIC X(01) VALUE "N".
+008100     88  END-OF-MAPPING-FILE      VALUE "Y".
+008200 
+008300*---------------------------------------------------------------*
+008400*    LOCATION-TO-DISTRICT/REGION LOOKUP TABLE - DIRECT INDEXED  *
+008500*    BY LOCATION-NUMBER (0001-9999).                            *
+008600*---------------------------------------------------------------*
+008700 01  WS-LOCATION-MAP-TABLE.
+008800     05  WS-LOC-MAP OCCURS 9999 TIMES.
+008900         10  WS-LOC-DISTRICT      PIC 9(02).
+009000         10  WS-LOC-REGION        PIC 9(02).
+009100 
+009200*---------------------------------------------------------------*
+009300*    DISTRICT AND REGION ROLLUP TABLES - DIRECT INDEXED BY      *
+009400*    DISTRICT/REGION NUMBER (01-99).                             *
+009500*---------------------------------------------------------------*
+009600 01  WS-DISTRICT-TOTALS-TABLE.
+009700     05  WS-DISTRICT-TOTALS OCCURS 99 TIMES.
+009800         10  WS-DT-IN-USE              PIC X(01).
+009900         10  WS-DT-SALES-COUNT         PIC S9(9) COMP-3.
+010000         10  WS-DT-SALES-VALUE         PIC S9(9)V99 COMP-3.
+010100         10  WS-DT-TOTAL-SALES         PIC S9(9)V99 COMP-3.
+010200         10  WS-DT-PURCHASE-COUNT      PIC S9(9) COMP-3.
+010300         10  WS-DT-PURCHASE-VALUE      PIC S9(9)V99 COMP-3.
+010400         10  WS-DT-TOTAL-PURCHASE-VAL  PIC S9(9)V99 COMP-3.
+010500 
+010600 01  WS-REGION-TOTALS-TABLE.
+010700     05  WS-REGION-TOTALS OCCURS 99 TIMES.
+010800         10  WS-RT-IN-USE              PIC X(01).
+010900         10  WS-RT-SALES-COUNT         PIC S9(9) COMP-3.
+011000         10  WS-RT-SALES-VALUE         PIC S9(9)V99 COMP-3.
+011100         10  WS-RT-TOTAL-SALES         PIC S9(9)V99 COMP-3.
+011200         10  WS-RT-PURCHASE-COUNT      PIC S9(9) COMP-3.
+011300         10  WS-RT-PURCHASE-VALUE      PIC S9(9)V99 COMP-3.
+011400         10  WS-RT-TOTAL-PURCHASE-VAL  PIC S9(9)V99 COMP-3.
+011500 
+011600*---------------------------------------------------------------*
+011700*    SUBSCRIPTS AND PER-LOCATION WORK FIELDS                     *
+011800*---------------------------------------------------------------*
+011900 77  SB-LOCNO                     PIC 9(04) COMP.
+012000 77  SB-DISTRICT                  PIC 9(02) COMP.
+012100 77  SB-REGION                    PIC 9(02) COMP.
+012200 77  SB-MONTH                     PIC 9(02) COMP.
+012300 77  SB-WEEKNO                    PIC 9(02) COMP.
+012400 
+012500 77  WS-LOC-SALES-COUNT           PIC S9(9) COMP-3.
+012600 77  WS-LOC-SALES-VALUE           PIC S9(9)V99 COMP-3.
+012700 77  WS-LOC-PURCHASE-COUNT        PIC S9(9) COMP-3.
+012800 77  WS-LOC-PURCHASE-VALUE        PIC S9(9)V99 COMP-3.
+012900 
+013000*---------------------------------------------------------------*
+013100*    REPORT COUNTERS                                             *
+013200*---------------------------------------------------------------*
+013300 77  WS-LOCATIONS-READ            PIC 9(07) COMP VALUE ZERO.
+013400 77  WS-LOCATIONS-UNMAPPED        PIC 9(07) COMP VALUE ZERO.
+013500 
+013600*---------------------------------------------------------------*
+013700*    REPORT LINE WORK AREAS                                     *
+013800*---------------------------------------------------------------*
+013900 01  WS-DETAIL-LINE.
+014000     05  WS-DL-LEVEL               PIC X(09).
+014100     05  WS-DL-NUMBER               PIC 99.
+014200     05  FILLER                   PIC X(02) VALUE SPACES.
+014300     05  WS-DL-SALES-COUNT          PIC -(8)9.
+014400     05  FILLER                   PIC X(02) VALUE SPACES.
+014500     05  WS-DL-SALES-VALUE          PIC -(8)9.99.
+014600     05  FILLER                   PIC X(02) VALUE SPACES.
+014700     05  WS-DL-TOTAL-SALES          PIC -(8)9.99.
+014800     05  FILLER                   PIC X(02) VALUE SPACES.
+014900     05  WS-DL-PURCH-COUNT          PIC -(8)9.
+015000     05  FILLER                   PIC X(02) VALUE SPACES.
+015100     05  WS-DL-PURCH-VALUE          PIC -(8)9.99.
+015200     05  FILLER                   PIC X(02) VALUE SPACES.
+015300     05  WS-DL-TOTAL-PURCH-VAL      PIC -(8)9.99.
+015400     05  FILLER                   PIC X(05) VALUE SPACES.
+015500 
+015600 01  WS-HEADING-LINE-1.
+015700     05  FILLER                   PIC X(132) VALUE
+015800         "LEVEL    NO SALES-CNT SALES-VAL TOT-SALES PURCH-CNT".
+015900 
+016000 01  WS-TOTAL-LINE.
+016100     05  FILLER                   PIC X(25) VALUE
+016200         "LOCATIONS READ.......  ".
+016300     05  WS-TL-READ               PIC ZZZ,ZZ9.
+016400     05  FILLER                   PIC X(96) VALUE SPACES.
+016500 
+016600 01  WS-TOTAL-LINE-2.
+016700     05  FILLER                   PIC X(25) VALUE
+016800         "LOCATIONS UNMAPPED....  ".
+016900     05  WS-TL-UNMAPPED           PIC ZZZ,ZZ9.
+017000     05  FILLER                   PIC X(96) VALUE SPACES.
+017100 
+017200 PROCEDURE DIVISION.
+017300*---------------------------------------------------------------*
+017400 0000-MAINLINE.
+017500     PERFORM 1000-INITIALIZE
+017600     PERFORM 2000-PROCESS-LOCATION
+017700         UNTIL END-OF-LOCATION-FILE
+017800     PERFORM 8000-FINALIZE
+017900     GO TO 9999-EXIT.
+018000 
+018100*---------------------------------------------------------------*
+018200 1000-INITIALIZE.
+018300     INITIALIZE WS-LOCATION-MAP-TABLE
+018400     INITIALIZE WS-DISTRICT-TOTALS-TABLE
+018500     INITIALIZE WS-REGION-TOTALS-TABLE
+018600     PERFORM 1100-LOAD-MAPPING-FILE THRU 1100-EXIT
+018700     OPEN INPUT LOCATION-FILE
+018800     IF WS-LOCFILE-STATUS NOT = "00"
+018900         DISPLAY "SR07RLP - CANNOT OPEN LOCATION-FILE, STATUS = "
+019000             WS-LOCFILE-STATUS
+019100         GO TO 9999-EXIT
+019200     END-IF
+019300     OPEN OUTPUT ROLLUP-REPORT
+019400     MOVE WS-HEADING-LINE-1 TO ROLLUP-REPORT-LINE
+019500     WRITE ROLLUP-REPORT-LINE
+019600     PERFORM 2900-READ-LOCATION-FILE.
+019700 
+019800*---------------------------------------------------------------*
+019900 1100-LOAD-MAPPING-FILE.
+020000     OPEN INPUT MAPPING-FILE
+020100     IF WS-MAPFILE-STATUS NOT = "00"
+020200         DISPLAY "SR07RLP - CANNOT OPEN MAPPING-FILE, STATUS = "
+020300             WS-MAPFILE-STATUS
+020400         GO TO 9999-EXIT
+020500     END-IF
+020600     PERFORM 1150-READ-MAPPING-FILE THRU 1150-EXIT
+020700     PERFORM 1200-STORE-MAP-RECORD THRU 1200-EXIT
+020800         UNTIL END-OF-MAPPING-FILE
+020900     CLOSE MAPPING-FILE.
+021000 1100-EXIT.
+021100     EXIT.
+021200 
+021300*---------------------------------------------------------------*
+021400 1150-READ-MAPPING-FILE.
+021500     READ MAPPING-FILE
+021600         AT END
+021700             SET END-OF-MAPPING-FILE TO TRUE
+021800     END-READ.
+021900 1150-EXIT.
+022000     EXIT.
+022100 
+022200*---------------------------------------------------------------*
+022300 1200-STORE-MAP-RECORD.
+022400     MOVE MAP-DISTRICT-NUMBER
+022500         TO WS-LOC-DISTRICT(MAP-LOCATION-NUMBER)
+022600     MOVE MAP-REGION-NUMBER
+022700         TO WS-LOC-REGION(MAP-LOCATION-NUMBER)
+022800     PERFORM 1150-READ-MAPPING-FILE THRU 1150-EXIT.
+022900 1200-EXIT.
+023000     EXIT.
+023100 
+023200*---------------------------------------------------------------*
+023300 2000-PROCESS-LOCATION.
+023400     ADD 1 TO WS-LOCATIONS-READ
+023500     MOVE LOCATION-NUMBER TO SB-LOCNO
+023600     MOVE WS-LOC-DISTRICT(SB-LOCNO) TO SB-DISTRICT
+023700     MOVE WS-LOC-REGION(SB-LOCNO) TO SB-REGION
+023800     IF SB-DISTRICT = ZERO OR SB-REGION = ZERO
+023900         ADD 1 TO WS-LOCATIONS-UNMAPPED
+024000     ELSE
+024100         PERFORM 3000-ACCUMULATE-LOCATION THRU 3000-EXIT
+024200     END-IF
+024300     PERFORM 2900-READ-LOCATION-FILE.
+024400 
+024500*---------------------------------------------------------------*
+024600 2900-READ-LOCATION-FILE.
+024700     READ LOCATION-FILE
+024800         AT END
+024900             SET END-OF-LOCATION-FILE TO TRUE
+025000     END-READ.
+025100 
+025200*---------------------------------------------------------------*
+025300 3000-ACCUMULATE-LOCATION.
+025400     MOVE ZERO TO WS-LOC-SALES-COUNT
+025500     MOVE ZERO TO WS-LOC-SALES-VALUE
+025600     MOVE ZERO TO WS-LOC-PURCHASE-COUNT
+025700     MOVE ZERO TO WS-LOC-PURCHASE-VALUE
+025800 
+025900     MOVE 1 TO SB-MONTH
+026000     PERFORM 3100-SUM-MONTH THRU 3100-EXIT
+026100         UNTIL SB-MONTH > MONTHS
+026200 
+026300     MOVE 1 TO SB-WEEKNO
+026400     PERFORM 3200-SUM-WEEKNO THRU 3200-EXIT
+026500         UNTIL SB-WEEKNO > WEEK-NO
+026600 
+026700     MOVE "Y" TO WS-DT-IN-USE(SB-DISTRICT)
+026800     ADD WS-LOC-SALES-COUNT TO WS-DT-SALES-COUNT(SB-DISTRICT)
+026900     ADD WS-LOC-SALES-VALUE TO WS-DT-SALES-VALUE(SB-DISTRICT)
+027000     ADD TOTAL-SALES TO WS-DT-TOTAL-SALES(SB-DISTRICT)
+027100     ADD WS-LOC-PURCHASE-COUNT
+027200         TO WS-DT-PURCHASE-COUNT(SB-DISTRICT)
+027300     ADD WS-LOC-PURCHASE-VALUE
+027400         TO WS-DT-PURCHASE-VALUE(SB-DISTRICT)
+027500     ADD TOTAL-PURCHASE-VALUE
+027600         TO WS-DT-TOTAL-PURCHASE-VAL(SB-DISTRICT)
+027700 
+027800     MOVE "Y" TO WS-RT-IN-USE(SB-REGION)
+027900     ADD WS-LOC-SALES-COUNT TO WS-RT-SALES-COUNT(SB-REGION)
+028000     ADD WS-LOC-SALES-VALUE TO WS-RT-SALES-VALUE(SB-REGION)
+028100     ADD TOTAL-SALES TO WS-RT-TOTAL-SALES(SB-REGION)
+028200     ADD WS-LOC-PURCHASE-COUNT TO WS-RT-PURCHASE-COUNT(SB-REGION)
+028300     ADD WS-LOC-PURCHASE-VALUE TO WS-RT-PURCHASE-VALUE(SB-REGION)
+028400     ADD TOTAL-PURCHASE-VALUE
+028500         TO WS-RT-TOTAL-PURCHASE-VAL(SB-REGION).
+028600 3000-EXIT.
+028700     EXIT.
+028800 
+028900*---------------------------------------------------------------*
+029000 3100-SUM-MONTH.
+029100     ADD SALES-COUNT(SB-MONTH) TO WS-LOC-SALES-COUNT
+029200     ADD SALES-VALUE(SB-MONTH) TO WS-LOC-SALES-VALUE
+029300     ADD 1 TO SB-MONTH.
+029400 3100-EXIT.
+029500     EXIT.
+029600 
+029700*---------------------------------------------------------------*
+029800 3200-SUM-WEEKNO.
+029900     ADD PURCHASE-COUNT(SB-WEEKNO) TO WS-LOC-PURCHASE-COUNT
+030000     ADD PURCHASE-VALUE(SB-WEEKNO) TO WS-LOC-PURCHASE-VALUE
+030100     ADD 1 TO SB-WEEKNO.
+030200 3200-EXIT.
+030300     EXIT.
+030400 
+030500*---------------------------------------------------------------*
+030600 8000-FINALIZE.
+030700     MOVE 1 TO SB-DISTRICT
+030800     PERFORM 8100-WRITE-DISTRICT-LINE THRU 8100-EXIT
+030900         UNTIL SB-DISTRICT > 99
+031000 
+031100     MOVE 1 TO SB-REGION
+031200     PERFORM 8200-WRITE-REGION-LINE THRU 8200-EXIT
+031300         UNTIL SB-REGION > 99
+031400 
+031500     MOVE WS-LOCATIONS-READ TO WS-TL-READ
+031600     MOVE WS-TOTAL-LINE TO ROLLUP-REPORT-LINE
+031700     WRITE ROLLUP-REPORT-LINE
+031800     MOVE WS-LOCATIONS-UNMAPPED TO WS-TL-UNMAPPED
+031900     MOVE WS-TOTAL-LINE-2 TO ROLLUP-REPORT-LINE
+032000     WRITE ROLLUP-REPORT-LINE
+032100 
+032200     CLOSE LOCATION-FILE
+032300     CLOSE ROLLUP-REPORT.
+032400 
+032500*---------------------------------------------------------------*
+032600 8100-WRITE-DISTRICT-LINE.
+032700     IF WS-DT-IN-USE(SB-DISTRICT) = "Y"
+032800         MOVE SPACES TO WS-DETAIL-LINE
+032900         MOVE "DISTRICT " TO WS-DL-LEVEL
+033000         MOVE SB-DISTRICT TO WS-DL-NUMBER
+033100         MOVE WS-DT-SALES-COUNT(SB-DISTRICT) TO WS-DL-SALES-COUNT
+033200         MOVE WS-DT-SALES-VALUE(SB-DISTRICT) TO WS-DL-SALES-VALUE
+033300         MOVE WS-DT-TOTAL-SALES(SB-DISTRICT) TO WS-DL-TOTAL-SALES
+033400         MOVE WS-DT-PURCHASE-COUNT(SB-DISTRICT)
+033500             TO WS-DL-PURCH-COUNT
+033600         MOVE WS-DT-PURCHASE-VALUE(SB-DISTRICT)
+033700             TO WS-DL-PURCH-VALUE
+033800         MOVE WS-DT-TOTAL-PURCHASE-VAL(SB-DISTRICT)
+033900             TO WS-DL-TOTAL-PURCH-VAL
+034000         MOVE WS-DETAIL-LINE TO ROLLUP-REPORT-LINE
+034100         WRITE ROLLUP-REPORT-LINE
+034200     END-IF
+034300     ADD 1 TO SB-DISTRICT.
+034400 8100-EXIT.
+034500     EXIT.
+034600 
+034700*---------------------------------------------------------------*
+034800 8200-WRITE-REGION-LINE.
+034900     IF WS-RT-IN-USE(SB-REGION) = "Y"
+035000         MOVE SPACES TO WS-DETAIL-LINE
+035100         MOVE "REGION   " TO WS-DL-LEVEL
+035200         MOVE SB-REGION TO WS-DL-NUMBER
+035300         MOVE WS-RT-SALES-COUNT(SB-REGION) TO WS-DL-SALES-COUNT
+035400         MOVE WS-RT-SALES-VALUE(SB-REGION) TO WS-DL-SALES-VALUE
+035500         MOVE WS-RT-TOTAL-SALES(SB-REGION) TO WS-DL-TOTAL-SALES
+035600         MOVE WS-RT-PURCHASE-COUNT(SB-REGION)
+035700             TO WS-DL-PURCH-COUNT
+035800         MOVE WS-RT-PURCHASE-VALUE(SB-REGION)
+035900             TO WS-DL-PURCH-VALUE
+036000         MOVE WS-RT-TOTAL-PURCHASE-VAL(SB-REGION)
+036100             TO WS-DL-TOTAL-PURCH-VAL
+036200         MOVE WS-DETAIL-LINE TO ROLLUP-REPORT-LINE
+036300         WRITE ROLLUP-REPORT-LINE
+036400     END-IF
+036500     ADD 1 TO SB-REGION.
+036600 8200-EXIT.
+036700     EXIT.
+036800 
+036900*---------------------------------------------------------------*
+037000 9999-EXIT.
+037100     STOP RUN.
