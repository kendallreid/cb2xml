@@ -0,0 +1,467 @@
+000100*****************************************************************
+000200*                                                                *
+000300*    PROGRAM:      SR05XML                                      *
+000400*    DESCRIPTION:  LOCATION-DETAILS XML EXTRACT FEED FOR THE    *
+000500*                  STORE-ANALYTICS DASHBOARD.  READS THE        *
+000600*                  PRODUCTION LOCATION-DETAILS FILE AND WRITES  *
+000700*                  ONE XML DOCUMENT PER LOCATION, FLATTENING    *
+000800*                  THE NESTED MONTH/WEEK/DAY/HOUR SALES AND     *
+000900*                  PURCHASE TABLES INTO TAGGED ELEMENTS SO THE  *
+001000*                  DASHBOARD TEAM HAS A REAL FEED INSTEAD OF    *
+001100*                  RE-KEYING NUMBERS BY HAND.                   *
+001200*    AUTHOR:       D. OKONKWO - STORE SYSTEMS GROUP             *
+001300*    INSTALLATION: STORE SYSTEMS GROUP                         *
+001400*    DATE-WRITTEN: 11/07/2011                                  *
+001500*    DATE-COMPILED.                                              *
+001600*                                                                *
+001700*    MODIFICATION HISTORY.                                      *
+001800*    11/07/2011  DRO  ORIGINAL PROGRAM.  EACH LOCATION WALKS    *
+001900*                     ITS OWN MONTHS/WEEK-OF-MONTH/DAYS/HOURS   *
+002000*                     AND WEEK-NO/WEEK-OF-MONTH/DAYS/HOURS      *
+002100*                     BOUNDS, SO A SHORTER-CALENDAR LOCATION     *
+002200*                     PRODUCES A SHORTER DOCUMENT RATHER THAN   *
+002300*                     PADDED OR GARBAGE ELEMENTS.                *
+002310*    02/06/2012  DRO  NOW READS THE VALIDATED LOCGOOD EXTRACT    *
+002320*                     PRODUCED BY SR04VAL INSTEAD OF THE RAW     *
+002330*                     LOCATION-DETAILS FILE, SO AN OUT-OF-RANGE  *
+002340*                     RECORD CANNOT REACH THE DASHBOARD FEED.    *
+002350*                     WIDENED WS-EDIT-AMT TO PIC -(8)9 - IT WAS  *
+002360*                     ONE DIGIT TOO NARROW FOR TOTAL-PURCHASE-   *
+002370*                     COUNT'S PIC S9(9).                        *
+002380*    02/07/2012  DRO  LOCATION-NUMBER NOW EDITS INTO ITS OWN     *
+002390*                     WS-EDIT-LOCNO (PIC ZZZ9) INSTEAD OF THE    *
+002391*                     3-DIGIT WS-EDIT-NO, WHICH WAS TRUNCATING   *
+002392*                     THE STORE IDENTIFIER FOR LOCATIONS >= 1000.*
+002400*                                                                *
+002500*****************************************************************
+002600 IDENTIFICATION DIVISION.
+002700 PROGRAM-ID.  SR05XML.
+002800 AUTHOR.      D. OKONKWO.
+002900 INSTALLATION. STORE SYSTEMS GROUP.
+003000 DATE-WRITTEN. 11/07/2011.
+003100 DATE-COMPILED.
+003200 
+003300 ENVIRONMENT DIVISION.
+003400 CONFIGURATION SECTION.
+003500 SOURCE-COMPUTER.  IBM-370.
+003600 OBJECT-COMPUTER.  IBM-370.
+003700 
+003800 INPUT-OUTPUT SECTION.
+003900 FILE-CONTROL.
+004000     SELECT LOCATION-FILE ASSIGN TO LOCGOOD
+004100         ORGANIZATION IS LINE SEQUENTIAL
+004200         FILE STATUS IS WS-LOCFILE-STATUS.
+004300     SELECT XML-FEED ASSIGN TO LOCXML
+004400         ORGANIZATION IS LINE SEQUENTIAL
+004500         FILE STATUS IS WS-XMLFILE-STATUS.
+004600 
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900 FD  LOCATION-FILE
+005000     RECORDING MODE IS F.
+005100     COPY LOCDTL.
+005200 
+005300 FD  XML-FEED
+005400     RECORDING MODE IS F.
+005500 01  XML-FEED-LINE                PIC X(132).
+005600 
+005700 WORKING-STORAGE SECTION.
+005800*---------------------------------------------------------------*
+005900*    FILE STATUS SWITCHES                                       *
+006000*---------------------------------------------------------------*
+006100 77  WS-LOCFILE-STATUS            PIC X(02) VALUE "00".
+006200 77  WS-XMLFILE-STATUS            PIC X(02) VALUE "00".
+006300 77  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+006400     88  END-OF-LOCATION-FILE     VALUE "Y".
+006500 
+006600*---------------------------------------------------------------*
+006700*    SUBSCRIPTS                                                 *
+006800*---------------------------------------------------------------*
+006900 77  SB-MONTH                     PIC 9(02) COMP.
+007000 77  SB-WEEK                      PIC 9(02) COMP.
+007100 77  SB-DAY                       PIC 9(02) COMP.
+007200 77  SB-HOUR                      PIC 9(02) COMP.
+007300 77  SB-WEEKNO                    PIC 9(02) COMP.
+007400 
+007500*---------------------------------------------------------------*
+007600*    REPORT COUNTERS                                             *
+007700*---------------------------------------------------------------*
+007800 77  WS-LOCATIONS-READ            PIC 9(07) COMP VALUE ZERO.
+007900 
+008000*---------------------------------------------------------------*
+008100*    XML LINE BUILD AREAS                                       *
+008200*---------------------------------------------------------------*
+008300 77  WS-XML-LINE                  PIC X(132).
+008400 77  WS-EDIT-NO                   PIC ZZ9.
+008450 77  WS-EDIT-LOCNO                PIC ZZZ9.
+008500 77  WS-EDIT-AMT                  PIC -(8)9.
+008600 77  WS-EDIT-AMT2                 PIC -(9)9.99.
+008700 
+008800 PROCEDURE DIVISION.
+008900*---------------------------------------------------------------*
+009000 0000-MAINLINE.
+009100     PERFORM 1000-INITIALIZE
+009200     PERFORM 2000-PROCESS-LOCATION
+009300         UNTIL END-OF-LOCATION-FILE
+009400     PERFORM 8000-FINALIZE
+009500     GO TO 9999-EXIT.
+009600 
+009700*---------------------------------------------------------------*
+009800 1000-INITIALIZE.
+009900     OPEN INPUT LOCATION-FILE
+010000     IF WS-LOCFILE-STATUS NOT = "00"
+010100         DISPLAY "SR05XML - CANNOT OPEN LOCATION-FILE, STATUS = "
+010200             WS-LOCFILE-STATUS
+010300         GO TO 9999-EXIT
+010400     END-IF
+010500     OPEN OUTPUT XML-FEED
+010600     PERFORM 2900-READ-LOCATION-FILE.
+010700 
+010800*---------------------------------------------------------------*
+010900 2000-PROCESS-LOCATION.
+011000     ADD 1 TO WS-LOCATIONS-READ
+011100     PERFORM 3000-WRITE-LOCATION THRU 3000-EXIT
+011200     PERFORM 2900-READ-LOCATION-FILE.
+011300 
+011400*---------------------------------------------------------------*
+011500 2900-READ-LOCATION-FILE.
+011600     READ LOCATION-FILE
+011700         AT END
+011800             SET END-OF-LOCATION-FILE TO TRUE
+011900     END-READ.
+012000 
+012100*---------------------------------------------------------------*
+012200 3000-WRITE-LOCATION.
+012300     MOVE "<LOCATION>" TO WS-XML-LINE
+012400     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+012500 
+012600     MOVE LOCATION-NUMBER TO WS-EDIT-LOCNO
+012700     STRING "  <LOCATION-NUMBER>" DELIMITED BY SIZE
+012800         WS-EDIT-LOCNO DELIMITED BY SIZE
+012900         "</LOCATION-NUMBER>" DELIMITED BY SIZE
+013000         INTO WS-XML-LINE
+013100     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+013200 
+013300     STRING "  <LOCATION-NAME>" DELIMITED BY SIZE
+013400         LOCATION-NAME DELIMITED BY SIZE
+013500         "</LOCATION-NAME>" DELIMITED BY SIZE
+013600         INTO WS-XML-LINE
+013700     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+013800 
+013900     MOVE "  <SALES>" TO WS-XML-LINE
+014000     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+014100 
+014200     MOVE 1 TO SB-MONTH
+014300     PERFORM 4000-WRITE-SALES-MONTH THRU 4000-EXIT
+014400         UNTIL SB-MONTH > MONTHS
+014500 
+014600     MOVE "  </SALES>" TO WS-XML-LINE
+014700     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+014800 
+014900     MOVE TOTAL-SALES TO WS-EDIT-AMT2
+015000     STRING "  <TOTAL-SALES>" DELIMITED BY SIZE
+015100         WS-EDIT-AMT2 DELIMITED BY SIZE
+015200         "</TOTAL-SALES>" DELIMITED BY SIZE
+015300         INTO WS-XML-LINE
+015400     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+015500 
+015600     MOVE "  <PURCHASES>" TO WS-XML-LINE
+015700     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+015800 
+015900     MOVE 1 TO SB-WEEKNO
+016000     PERFORM 6000-WRITE-PURCH-WEEKNO THRU 6000-EXIT
+016100         UNTIL SB-WEEKNO > WEEK-NO
+016200 
+016300     MOVE "  </PURCHASES>" TO WS-XML-LINE
+016400     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+016500 
+016600     MOVE TOTAL-PURCHASE-COUNT TO WS-EDIT-AMT
+016700     STRING "  <TOTAL-PURCHASE-COUNT>" DELIMITED BY SIZE
+016800         WS-EDIT-AMT DELIMITED BY SIZE
+016900         "</TOTAL-PURCHASE-COUNT>" DELIMITED BY SIZE
+017000         INTO WS-XML-LINE
+017100     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+017200 
+017300     MOVE TOTAL-PURCHASE-VALUE TO WS-EDIT-AMT2
+017400     STRING "  <TOTAL-PURCHASE-VALUE>" DELIMITED BY SIZE
+017500         WS-EDIT-AMT2 DELIMITED BY SIZE
+017600         "</TOTAL-PURCHASE-VALUE>" DELIMITED BY SIZE
+017700         INTO WS-XML-LINE
+017800     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+017900 
+018000     MOVE "</LOCATION>" TO WS-XML-LINE
+018100     PERFORM 9100-WRITE-LINE THRU 9100-EXIT.
+018200 3000-EXIT.
+018300     EXIT.
+018400 
+018500*---------------------------------------------------------------*
+018600 4000-WRITE-SALES-MONTH.
+018700     MOVE SB-MONTH TO WS-EDIT-NO
+018800     STRING "    <MONTH NO=""" DELIMITED BY SIZE
+018900         WS-EDIT-NO DELIMITED BY SIZE
+019000         """>" DELIMITED BY SIZE
+019100         INTO WS-XML-LINE
+019200     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+019300 
+019400     MOVE 1 TO SB-WEEK
+019500     PERFORM 4100-WRITE-SALES-WEEK THRU 4100-EXIT
+019600         UNTIL SB-WEEK > WEEK-OF-MONTH
+019700 
+019800     MOVE SALES-COUNT(SB-MONTH) TO WS-EDIT-AMT
+019900     STRING "      <SALES-COUNT>" DELIMITED BY SIZE
+020000         WS-EDIT-AMT DELIMITED BY SIZE
+020100         "</SALES-COUNT>" DELIMITED BY SIZE
+020200         INTO WS-XML-LINE
+020300     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+020400 
+020500     MOVE SALES-VALUE(SB-MONTH) TO WS-EDIT-AMT2
+020600     STRING "      <SALES-VALUE>" DELIMITED BY SIZE
+020700         WS-EDIT-AMT2 DELIMITED BY SIZE
+020800         "</SALES-VALUE>" DELIMITED BY SIZE
+020900         INTO WS-XML-LINE
+021000     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+021100 
+021200     MOVE "    </MONTH>" TO WS-XML-LINE
+021300     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+021400 
+021500     ADD 1 TO SB-MONTH.
+021600 4000-EXIT.
+021700     EXIT.
+021800 
+021900*---------------------------------------------------------------*
+022000 4100-WRITE-SALES-WEEK.
+022100     MOVE SB-WEEK TO WS-EDIT-NO
+022200     STRING "      <WEEK NO=""" DELIMITED BY SIZE
+022300         WS-EDIT-NO DELIMITED BY SIZE
+022400         """>" DELIMITED BY SIZE
+022500         INTO WS-XML-LINE
+022600     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+022700 
+022800     MOVE 1 TO SB-DAY
+022900     PERFORM 4200-WRITE-SALES-DAY THRU 4200-EXIT
+023000         UNTIL SB-DAY > DAYS
+023100 
+023200     MOVE WEEK-SALES(SB-MONTH SB-WEEK) TO WS-EDIT-AMT
+023300     STRING "        <WEEK-SALES>" DELIMITED BY SIZE
+023400         WS-EDIT-AMT DELIMITED BY SIZE
+023500         "</WEEK-SALES>" DELIMITED BY SIZE
+023600         INTO WS-XML-LINE
+023700     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+023800 
+023900     MOVE WEEK-VALUE(SB-MONTH SB-WEEK) TO WS-EDIT-AMT
+024000     STRING "        <WEEK-VALUE>" DELIMITED BY SIZE
+024100         WS-EDIT-AMT DELIMITED BY SIZE
+024200         "</WEEK-VALUE>" DELIMITED BY SIZE
+024300         INTO WS-XML-LINE
+024400     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+024500 
+024600     MOVE "      </WEEK>" TO WS-XML-LINE
+024700     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+024800 
+024900     ADD 1 TO SB-WEEK.
+025000 4100-EXIT.
+025100     EXIT.
+025200 
+025300*---------------------------------------------------------------*
+025400 4200-WRITE-SALES-DAY.
+025500     MOVE SB-DAY TO WS-EDIT-NO
+025600     STRING "        <DAY NO=""" DELIMITED BY SIZE
+025700         WS-EDIT-NO DELIMITED BY SIZE
+025800         """>" DELIMITED BY SIZE
+025900         INTO WS-XML-LINE
+026000     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+026100 
+026200     MOVE 1 TO SB-HOUR
+026300     PERFORM 4300-WRITE-SALES-HOUR THRU 4300-EXIT
+026400         UNTIL SB-HOUR > HOURS
+026500 
+026600     MOVE D-SALES(SB-MONTH SB-WEEK SB-DAY) TO WS-EDIT-AMT
+026700     STRING "          <D-SALES>" DELIMITED BY SIZE
+026800         WS-EDIT-AMT DELIMITED BY SIZE
+026900         "</D-SALES>" DELIMITED BY SIZE
+027000         INTO WS-XML-LINE
+027100     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+027200 
+027300     MOVE D-VALUE(SB-MONTH SB-WEEK SB-DAY) TO WS-EDIT-AMT
+027400     STRING "          <D-VALUE>" DELIMITED BY SIZE
+027500         WS-EDIT-AMT DELIMITED BY SIZE
+027600         "</D-VALUE>" DELIMITED BY SIZE
+027700         INTO WS-XML-LINE
+027800     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+027900 
+028000     MOVE "        </DAY>" TO WS-XML-LINE
+028100     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+028200 
+028300     ADD 1 TO SB-DAY.
+028400 4200-EXIT.
+028500     EXIT.
+028600 
+028700*---------------------------------------------------------------*
+028800 4300-WRITE-SALES-HOUR.
+028900     MOVE SB-HOUR TO WS-EDIT-NO
+029000     MOVE DAILY-SALES(SB-MONTH SB-WEEK SB-DAY SB-HOUR)
+029100         TO WS-EDIT-AMT
+029200     STRING "          <HOUR NO=""" DELIMITED BY SIZE
+029300         WS-EDIT-NO DELIMITED BY SIZE
+029400         """><SALES>" DELIMITED BY SIZE
+029500         WS-EDIT-AMT DELIMITED BY SIZE
+029600         "</SALES>" DELIMITED BY SIZE
+029700         INTO WS-XML-LINE
+029800     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+029900 
+030000     MOVE DAILY-VALUE(SB-MONTH SB-WEEK SB-DAY SB-HOUR)
+030100         TO WS-EDIT-AMT
+030200     STRING "            <VALUE>" DELIMITED BY SIZE
+030300         WS-EDIT-AMT DELIMITED BY SIZE
+030400         "</VALUE></HOUR>" DELIMITED BY SIZE
+030500         INTO WS-XML-LINE
+030600     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+030700 
+030800     ADD 1 TO SB-HOUR.
+030900 4300-EXIT.
+031000     EXIT.
+031100 
+031200*---------------------------------------------------------------*
+031300 6000-WRITE-PURCH-WEEKNO.
+031400     MOVE SB-WEEKNO TO WS-EDIT-NO
+031500     STRING "    <WEEK-NO NO=""" DELIMITED BY SIZE
+031600         WS-EDIT-NO DELIMITED BY SIZE
+031700         """>" DELIMITED BY SIZE
+031800         INTO WS-XML-LINE
+031900     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+032000 
+032100     MOVE 1 TO SB-WEEK
+032200     PERFORM 6100-WRITE-PURCH-WOM THRU 6100-EXIT
+032300         UNTIL SB-WEEK > WEEK-OF-MONTH
+032400 
+032500     MOVE PURCHASE-COUNT(SB-WEEKNO) TO WS-EDIT-AMT
+032600     STRING "      <PURCHASE-COUNT>" DELIMITED BY SIZE
+032700         WS-EDIT-AMT DELIMITED BY SIZE
+032800         "</PURCHASE-COUNT>" DELIMITED BY SIZE
+032900         INTO WS-XML-LINE
+033000     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+033100 
+033200     MOVE PURCHASE-VALUE(SB-WEEKNO) TO WS-EDIT-AMT2
+033300     STRING "      <PURCHASE-VALUE>" DELIMITED BY SIZE
+033400         WS-EDIT-AMT2 DELIMITED BY SIZE
+033500         "</PURCHASE-VALUE>" DELIMITED BY SIZE
+033600         INTO WS-XML-LINE
+033700     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+033800 
+033900     MOVE "    </WEEK-NO>" TO WS-XML-LINE
+034000     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+034100 
+034200     ADD 1 TO SB-WEEKNO.
+034300 6000-EXIT.
+034400     EXIT.
+034500 
+034600*---------------------------------------------------------------*
+034700 6100-WRITE-PURCH-WOM.
+034800     MOVE SB-WEEK TO WS-EDIT-NO
+034900     STRING "      <WEEK-OF-MONTH NO=""" DELIMITED BY SIZE
+035000         WS-EDIT-NO DELIMITED BY SIZE
+035100         """>" DELIMITED BY SIZE
+035200         INTO WS-XML-LINE
+035300     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+035400 
+035500     MOVE 1 TO SB-DAY
+035600     PERFORM 6200-WRITE-PURCH-DAY THRU 6200-EXIT
+035700         UNTIL SB-DAY > DAYS
+035800 
+035900     MOVE WEEK-PURCH(SB-WEEKNO SB-WEEK) TO WS-EDIT-AMT
+036000     STRING "        <WEEK-PURCH>" DELIMITED BY SIZE
+036100         WS-EDIT-AMT DELIMITED BY SIZE
+036200         "</WEEK-PURCH>" DELIMITED BY SIZE
+036300         INTO WS-XML-LINE
+036400     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+036500 
+036600     MOVE WEEK-PURCH-VAL(SB-WEEKNO SB-WEEK) TO WS-EDIT-AMT
+036700     STRING "        <WEEK-PURCH-VAL>" DELIMITED BY SIZE
+036800         WS-EDIT-AMT DELIMITED BY SIZE
+036900         "</WEEK-PURCH-VAL>" DELIMITED BY SIZE
+037000         INTO WS-XML-LINE
+037100     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+037200 
+037300     MOVE "      </WEEK-OF-MONTH>" TO WS-XML-LINE
+037400     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+037500 
+037600     ADD 1 TO SB-WEEK.
+037700 6100-EXIT.
+037800     EXIT.
+037900 
+038000*---------------------------------------------------------------*
+038100 6200-WRITE-PURCH-DAY.
+038200     MOVE SB-DAY TO WS-EDIT-NO
+038300     STRING "        <DAY NO=""" DELIMITED BY SIZE
+038400         WS-EDIT-NO DELIMITED BY SIZE
+038500         """>" DELIMITED BY SIZE
+038600         INTO WS-XML-LINE
+038700     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+038800 
+038900     MOVE 1 TO SB-HOUR
+039000     PERFORM 6300-WRITE-PURCH-HOUR THRU 6300-EXIT
+039100         UNTIL SB-HOUR > HOURS
+039200 
+039300     MOVE D-PURCH(SB-WEEKNO SB-WEEK SB-DAY) TO WS-EDIT-AMT
+039400     STRING "          <D-PURCH>" DELIMITED BY SIZE
+039500         WS-EDIT-AMT DELIMITED BY SIZE
+039600         "</D-PURCH>" DELIMITED BY SIZE
+039700         INTO WS-XML-LINE
+039800     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+039900 
+040000     MOVE D-PURCH-VAL(SB-WEEKNO SB-WEEK SB-DAY) TO WS-EDIT-AMT
+040100     STRING "          <D-PURCH-VAL>" DELIMITED BY SIZE
+040200         WS-EDIT-AMT DELIMITED BY SIZE
+040300         "</D-PURCH-VAL>" DELIMITED BY SIZE
+040400         INTO WS-XML-LINE
+040500     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+040600 
+040700     MOVE "        </DAY>" TO WS-XML-LINE
+040800     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+040900 
+041000     ADD 1 TO SB-DAY.
+041100 6200-EXIT.
+041200     EXIT.
+041300 
+041400*---------------------------------------------------------------*
+041500 6300-WRITE-PURCH-HOUR.
+041600     MOVE SB-HOUR TO WS-EDIT-NO
+041700     MOVE DAILY-PURCH(SB-WEEKNO SB-WEEK SB-DAY SB-HOUR)
+041800         TO WS-EDIT-AMT
+041900     STRING "          <HOUR NO=""" DELIMITED BY SIZE
+042000         WS-EDIT-NO DELIMITED BY SIZE
+042100         """><PURCH>" DELIMITED BY SIZE
+042200         WS-EDIT-AMT DELIMITED BY SIZE
+042300         "</PURCH>" DELIMITED BY SIZE
+042400         INTO WS-XML-LINE
+042500     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+042600 
+042700     MOVE DAILY-PURCH-VAL(SB-WEEKNO SB-WEEK SB-DAY SB-HOUR)
+042800         TO WS-EDIT-AMT
+042900     STRING "            <PURCH-VAL>" DELIMITED BY SIZE
+043000         WS-EDIT-AMT DELIMITED BY SIZE
+043100         "</PURCH-VAL></HOUR>" DELIMITED BY SIZE
+043200         INTO WS-XML-LINE
+043300     PERFORM 9100-WRITE-LINE THRU 9100-EXIT
+043400 
+043500     ADD 1 TO SB-HOUR.
+043600 6300-EXIT.
+043700     EXIT.
+043800 
+043900*---------------------------------------------------------------*
+044000 8000-FINALIZE.
+044100     DISPLAY "SR05XML - LOCATIONS EXTRACTED = " WS-LOCATIONS-READ
+044200     CLOSE LOCATION-FILE
+044300     CLOSE XML-FEED.
+044400 
+044500*---------------------------------------------------------------*
+044600 9100-WRITE-LINE.
+044700     MOVE WS-XML-LINE TO XML-FEED-LINE
+044800     WRITE XML-FEED-LINE
+044900     MOVE SPACES TO WS-XML-LINE.
+045000 9100-EXIT.
+045100     EXIT.
+045200 
+045300*---------------------------------------------------------------*
+045400 9999-EXIT.
+045500     STOP RUN.
