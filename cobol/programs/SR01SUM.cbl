@@ -0,0 +1,162 @@
+000100*****************************************************************
+000200*                                                                *
+000300*    PROGRAM:      SR01SUM                                      *
+000400*    DESCRIPTION:  STORE PERFORMANCE SUMMARY REPORT.            *
+000500*                  READS THE LOCATION-DETAILS FILE, KEYED BY    *
+000600*                  LOCATION-NUMBER/LOCATION-NAME, AND PRINTS    *
+000700*                  ONE LINE PER STORE SHOWING TOTAL SALES,      *
+000800*                  TOTAL PURCHASES AND THE SALES-TO-PURCHASE    *
+000900*                  RATIO, FOLLOWED BY A GRAND TOTAL LINE.       *
+001000*    AUTHOR:       D. OKONKWO - STORE SYSTEMS GROUP             *
+001100*    INSTALLATION: STORE SYSTEMS GROUP                         *
+001200*    DATE-WRITTEN: 04/09/2010                                  *
+001300*    DATE-COMPILED.                                              *
+001400*                                                                *
+001500*    MODIFICATION HISTORY.                                      *
+001600*    04/09/2010  DRO  ORIGINAL PROGRAM.                         *
+001610*    02/06/2012  DRO  NOW READS THE VALIDATED LOCGOOD EXTRACT    *
+001620*                     PRODUCED BY SR04VAL INSTEAD OF THE RAW     *
+001630*                     LOCATION-DETAILS FILE, SO AN OUT-OF-RANGE  *
+001640*                     RECORD CANNOT REACH THIS SUMMARY.          *
+001650*    02/07/2012  DRO  CLOSED UP ONE SPACE IN THE HEADING LITERAL *
+001660*                     SO ITS CLOSING QUOTE AND PERIOD BOTH LAND  *
+001670*                     WITHIN COLUMN 72.                          *
+001700*                                                                *
+001800*****************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID.  SR01SUM.
+002100 AUTHOR.      D. OKONKWO.
+002200 INSTALLATION. STORE SYSTEMS GROUP.
+002300 DATE-WRITTEN. 04/09/2010.
+002400 DATE-COMPILED.
+002500 
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.  IBM-370.
+002900 OBJECT-COMPUTER.  IBM-370.
+003000 
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT LOCATION-FILE ASSIGN TO LOCGOOD
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS WS-LOCFILE-STATUS.
+003600     SELECT SUMMARY-REPORT ASSIGN TO SUMMRPT
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS WS-RPTFILE-STATUS.
+003900 
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  LOCATION-FILE
+004300     RECORDING MODE IS F.
+004400     COPY LOCDTL.
+004500 
+004600 FD  SUMMARY-REPORT
+004700     RECORDING MODE IS F.
+004800 01  SUMMARY-REPORT-LINE          PIC X(132).
+004900 
+005000 WORKING-STORAGE SECTION.
+005100 77  WS-LOCFILE-STATUS            PIC X(02) VALUE "00".
+005200 77  WS-RPTFILE-STATUS            PIC X(02) VALUE "00".
+005300 77  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+005400     88  END-OF-LOCATION-FILE     VALUE "Y".
+005500 
+005600 77  AC-GRAND-SALES               PIC S9(09)V99 COMP-3 VALUE ZERO.
+005700 77  AC-GRAND-PURCHASES           PIC S9(09)V99 COMP-3 VALUE ZERO.
+005800 77  WS-RATIO                    PIC S9(05)V999 COMP-3 VALUE ZERO.
+005900 77  WS-STORE-COUNT                PIC 9(07) COMP VALUE ZERO.
+006000 
+006100 01  WS-HEADING-LINE.
+006200     05  FILLER                   PIC X(80) VALUE
+006300         "LOCNO NAME               TOTAL SALES TOTAL PURCH RATIO".
+006400 
+006500 01  WS-DETAIL-LINE.
+006600     05  WS-DL-LOCNO              PIC 9(04).
+006700     05  FILLER                   PIC X(01) VALUE SPACE.
+006800     05  WS-DL-LOCNAME             PIC X(25).
+006900     05  FILLER                   PIC X(01) VALUE SPACE.
+007000     05  WS-DL-SALES                PIC Z,ZZZ,ZZ9.99-.
+007100     05  FILLER                   PIC X(02) VALUE SPACES.
+007200     05  WS-DL-PURCHASES            PIC Z,ZZZ,ZZ9.99-.
+007300     05  FILLER                   PIC X(02) VALUE SPACES.
+007400     05  WS-DL-RATIO                PIC ZZ9.999.
+007500     05  FILLER                   PIC X(40) VALUE SPACES.
+007600 
+007700 01  WS-GRAND-TOTAL-LINE.
+007800     05  FILLER                   PIC X(30) VALUE
+007900         "GRAND TOTAL FOR ALL STORES   ".
+008000     05  WS-GT-SALES                PIC Z,ZZZ,ZZ9.99-.
+008100     05  FILLER                   PIC X(02) VALUE SPACES.
+008200     05  WS-GT-PURCHASES            PIC Z,ZZZ,ZZ9.99-.
+008300     05  FILLER                   PIC X(02) VALUE SPACES.
+008400     05  WS-GT-RATIO                 PIC ZZ9.999.
+008500     05  FILLER                   PIC X(40) VALUE SPACES.
+008600 
+008700 PROCEDURE DIVISION.
+008800*---------------------------------------------------------------*
+008900 0000-MAINLINE.
+009000     PERFORM 1000-INITIALIZE
+009100     PERFORM 2000-PROCESS-LOCATION
+009200         UNTIL END-OF-LOCATION-FILE
+009300     PERFORM 8000-FINALIZE
+009400     GO TO 9999-EXIT.
+009500 
+009600*---------------------------------------------------------------*
+009700 1000-INITIALIZE.
+009800     OPEN INPUT LOCATION-FILE
+009900     IF WS-LOCFILE-STATUS NOT = "00"
+010000         DISPLAY "SR01SUM - CANNOT OPEN LOCATION-FILE, STATUS = "
+010100             WS-LOCFILE-STATUS
+010200         GO TO 9999-EXIT
+010300     END-IF
+010400     OPEN OUTPUT SUMMARY-REPORT
+010500     MOVE WS-HEADING-LINE TO SUMMARY-REPORT-LINE
+010600     WRITE SUMMARY-REPORT-LINE
+010700     PERFORM 2900-READ-LOCATION-FILE.
+010800 
+010900*---------------------------------------------------------------*
+011000 2000-PROCESS-LOCATION.
+011100     ADD 1 TO WS-STORE-COUNT
+011200     IF TOTAL-PURCHASE-VALUE NOT = ZERO
+011300         COMPUTE WS-RATIO ROUNDED =
+011400             TOTAL-SALES / TOTAL-PURCHASE-VALUE
+011500     ELSE
+011600         MOVE ZERO TO WS-RATIO
+011700     END-IF
+011800     MOVE SPACES TO WS-DETAIL-LINE
+011900     MOVE LOCATION-NUMBER TO WS-DL-LOCNO
+012000     MOVE LOCATION-NAME   TO WS-DL-LOCNAME
+012100     MOVE TOTAL-SALES     TO WS-DL-SALES
+012200     MOVE TOTAL-PURCHASE-VALUE TO WS-DL-PURCHASES
+012300     MOVE WS-RATIO        TO WS-DL-RATIO
+012400     MOVE WS-DETAIL-LINE TO SUMMARY-REPORT-LINE
+012500     WRITE SUMMARY-REPORT-LINE
+012600     ADD TOTAL-SALES TO AC-GRAND-SALES
+012700     ADD TOTAL-PURCHASE-VALUE TO AC-GRAND-PURCHASES
+012800     PERFORM 2900-READ-LOCATION-FILE.
+012900 
+013000*---------------------------------------------------------------*
+013100 2900-READ-LOCATION-FILE.
+013200     READ LOCATION-FILE
+013300         AT END
+013400             SET END-OF-LOCATION-FILE TO TRUE
+013500     END-READ.
+013600 
+013700*---------------------------------------------------------------*
+013800 8000-FINALIZE.
+013900     IF AC-GRAND-PURCHASES NOT = ZERO
+014000         COMPUTE WS-RATIO ROUNDED =
+014100             AC-GRAND-SALES / AC-GRAND-PURCHASES
+014200     ELSE
+014300         MOVE ZERO TO WS-RATIO
+014400     END-IF
+014500     MOVE AC-GRAND-SALES TO WS-GT-SALES
+014600     MOVE AC-GRAND-PURCHASES TO WS-GT-PURCHASES
+014700     MOVE WS-RATIO TO WS-GT-RATIO
+014800     MOVE WS-GRAND-TOTAL-LINE TO SUMMARY-REPORT-LINE
+014900     WRITE SUMMARY-REPORT-LINE
+015000     CLOSE LOCATION-FILE
+015100     CLOSE SUMMARY-REPORT.
+015200 
+015300*---------------------------------------------------------------*
+015400 9999-EXIT.
+015500     STOP RUN.
