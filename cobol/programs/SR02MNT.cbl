@@ -0,0 +1,348 @@
+000100*****************************************************************
+000200*                                                                *
+000300*    PROGRAM:      SR02MNT                                      *
+000400*    DESCRIPTION:  LOCATION-DETAILS MASTER FILE MAINTENANCE.    *
+000500*                  READS THE LOCATION TRANSACTION FILE AND      *
+000600*                  APPLIES ADDS, CORRECTIONS AND CLOSURES TO    *
+000700*                  THE KEYED LOCATION-DETAILS MASTER FILE.      *
+000800*                  EVERY FIELD CHANGED IS WRITTEN TO THE        *
+000900*                  AUDIT-TRAIL EXTRACT WITH THE OLD AND NEW     *
+001000*                  VALUE AND THE TRANSACTION/USER THAT CAUSED   *
+001100*                  IT.                                          *
+001200*    AUTHOR:       D. OKONKWO - STORE SYSTEMS GROUP             *
+001300*    INSTALLATION: STORE SYSTEMS GROUP                         *
+001400*    DATE-WRITTEN: 05/14/2010                                  *
+001500*    DATE-COMPILED.                                              *
+001600*                                                                *
+001700*    MODIFICATION HISTORY.                                      *
+001800*    05/14/2010  DRO  ORIGINAL PROGRAM.                         *
+001810*    06/21/2011  DRO  ADD TRANSACTIONS MAY NOW CARRY TRN-DAYS/  *
+001820*                     TRN-HOURS TO SET A NEW LOCATION'S OWN     *
+001830*                     TRADING CALENDAR SHAPE; ZERO/BLANK STILL  *
+001840*                     FALLS BACK TO THE SYSTEM DEFAULT.         *
+001850*    02/06/2012  DRO  MASTER RECORD SWITCHED FROM LOCDTL TO THE *
+001860*                     NEW LOCHDR LAYOUT (SR02MNT NEVER TOUCHED  *
+001870*                     LOCDTL'S SALES/PURCHASE TABLES, AND THEY  *
+001880*                     NO LONGER FIT THE INDEXED RECORD-SIZE     *
+001890*                     LIMIT AT THE CURRENT OCCURS BOUNDS).      *
+001895*                     3000-ADD-LOCATION NOW INITIALIZES THE     *
+001896*                     RECORD BEFORE BUILDING A NEW ONE.         *
+001897*    02/07/2012  DRO  3000-ADD-LOCATION NOW AUDITS MONTHS,       *
+001898*                     WEEK-NO, DAYS AND HOURS ON A NEW RECORD,   *
+001899*                     NOT JUST LOCATION-NAME.  4500-APPLY-      *
+001901*                     CHANGES NOW COMPARES AND APPLIES DAYS AND  *
+001902*                     HOURS THE SAME WAY IT ALREADY DID WEEK-NO  *
+001903*                     AND MONTHS, AND NO LONGER RESETS THE       *
+001904*                     TRANSACTION-LOOP EOF SWITCH, WHICH HAD     *
+001905*                     NOTHING TO DO WITH APPLYING A CHANGE.      *
+001906*    02/08/2012  DRO  4500-APPLY-CHANGES NOW SKIPS THE WEEK-NO/   *
+001907*                     MONTHS/DAYS/HOURS COMPARE-AND-APPLY ENTIRELY*
+001908*                     WHEN THE TRANSACTION CARRIES ZERO IN THAT   *
+001909*                     FIELD, THE SAME ZERO-MEANS-NOT-SET          *
+001910*                     CONVENTION 3000-ADD-LOCATION ALREADY USES - *
+001911*                     A CHANGE TRANSACTION THAT ONLY CORRECTS     *
+001912*                     LOCATION-NAME AND ZERO-FILLS THE REST CAN   *
+001913*                     NO LONGER WIPE OUT A LOCATION'S CALENDAR    *
+001914*                     SHAPE ON THE MASTER.                        *
+001915*                                                                *
+002000*****************************************************************
+002100 IDENTIFICATION DIVISION.
+002200 PROGRAM-ID.  SR02MNT.
+002300 AUTHOR.      D. OKONKWO.
+002400 INSTALLATION. STORE SYSTEMS GROUP.
+002500 DATE-WRITTEN. 05/14/2010.
+002600 DATE-COMPILED.
+002700 
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.  IBM-370.
+003100 OBJECT-COMPUTER.  IBM-370.
+003200 
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT LOCATION-MASTER ASSIGN TO LOCMSTR
+003600         ORGANIZATION IS INDEXED
+003700         ACCESS MODE IS DYNAMIC
+003800         RECORD KEY IS LOCATION-NUMBER
+003900         FILE STATUS IS WS-MASTER-STATUS.
+004000     SELECT LOCATION-TRANS-FILE ASSIGN TO LOCTRAN
+004100         ORGANIZATION IS LINE SEQUENTIAL
+004200         FILE STATUS IS WS-TRANS-STATUS.
+004300     SELECT LOCATION-AUDIT-FILE ASSIGN TO LOCAUDT
+004400         ORGANIZATION IS LINE SEQUENTIAL
+004500         FILE STATUS IS WS-AUDIT-STATUS.
+004600 
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900 FD  LOCATION-MASTER
+005000     RECORDING MODE IS F.
+005100     COPY LOCHDR.
+005200 
+005300 FD  LOCATION-TRANS-FILE
+005400     RECORDING MODE IS F.
+005500     COPY LOCTRN.
+005600 
+005700 FD  LOCATION-AUDIT-FILE
+005800     RECORDING MODE IS F.
+005900     COPY LOCAUD.
+006000 
+006100 WORKING-STORAGE SECTION.
+006200 77  WS-MASTER-STATUS             PIC X(02) VALUE "00".
+006300     88  MASTER-OPEN-OK               VALUE "00" "05".
+006400 77  WS-TRANS-STATUS              PIC X(02) VALUE "00".
+006500 77  WS-AUDIT-STATUS              PIC X(02) VALUE "00".
+006600 77  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+006700     88  END-OF-TRANS-FILE        VALUE "Y".
+006800 
+006900 77  WS-DEFAULT-WEEK-OF-MONTH     PIC S9 COMP VALUE 5.
+007000 77  WS-DEFAULT-DAYS              PIC S9 COMP VALUE 4.
+007100 77  WS-DEFAULT-HOURS             PIC S9 COMP VALUE 5.
+007200 
+007300 77  WS-TRANS-READ                PIC 9(07) COMP VALUE ZERO.
+007400 77  WS-ADDS-APPLIED               PIC 9(07) COMP VALUE ZERO.
+007500 77  WS-CHANGES-APPLIED            PIC 9(07) COMP VALUE ZERO.
+007600 77  WS-CLOSURES-APPLIED           PIC 9(07) COMP VALUE ZERO.
+007700 77  WS-TRANS-REJECTED             PIC 9(07) COMP VALUE ZERO.
+007800 
+007900 01  WS-OLD-NUMERIC-9              PIC S99.
+008000 01  WS-NEW-NUMERIC-9              PIC S99.
+008100 01  WS-OLD-VALUE-ALPHA            PIC X(25).
+008200 01  WS-NEW-VALUE-ALPHA            PIC X(25).
+008300 
+008400 PROCEDURE DIVISION.
+008500*---------------------------------------------------------------*
+008600 0000-MAINLINE.
+008700     PERFORM 1000-INITIALIZE
+008800     PERFORM 2000-PROCESS-TRANSACTION
+008900         UNTIL END-OF-TRANS-FILE
+009000     PERFORM 8000-FINALIZE
+009100     GO TO 9999-EXIT.
+009200 
+009300*---------------------------------------------------------------*
+009400 1000-INITIALIZE.
+009500     OPEN I-O LOCATION-MASTER
+009600     IF NOT MASTER-OPEN-OK
+009700         DISPLAY "SR02MNT - CANNOT OPEN MASTER, STATUS = "
+009800             WS-MASTER-STATUS
+009900         GO TO 9999-EXIT
+010000     END-IF
+010100     OPEN INPUT LOCATION-TRANS-FILE
+010200     IF WS-TRANS-STATUS NOT = "00"
+010300         DISPLAY "SR02MNT - CANNOT OPEN TRANS FILE, STATUS = "
+010400             WS-TRANS-STATUS
+010500         GO TO 9999-EXIT
+010600     END-IF
+010700     OPEN OUTPUT LOCATION-AUDIT-FILE
+010800     PERFORM 2900-READ-TRANSACTION.
+010900 
+011000*---------------------------------------------------------------*
+011100 2000-PROCESS-TRANSACTION.
+011200     ADD 1 TO WS-TRANS-READ
+011300     EVALUATE TRUE
+011400         WHEN TRN-IS-ADD
+011500             PERFORM 3000-ADD-LOCATION THRU 3000-EXIT
+011600         WHEN TRN-IS-CHANGE
+011700             PERFORM 4000-CHANGE-LOCATION THRU 4000-EXIT
+011800         WHEN TRN-IS-CLOSE
+011900             PERFORM 5000-CLOSE-LOCATION THRU 5000-EXIT
+012000         WHEN OTHER
+012100             PERFORM 6000-REJECT-TRANSACTION THRU 6000-EXIT
+012200     END-EVALUATE
+012300     PERFORM 2900-READ-TRANSACTION.
+012400 
+012500*---------------------------------------------------------------*
+012600 2900-READ-TRANSACTION.
+012700     READ LOCATION-TRANS-FILE
+012800         AT END
+012900             SET END-OF-TRANS-FILE TO TRUE
+013000     END-READ.
+013100 
+013200*---------------------------------------------------------------*
+013300 3000-ADD-LOCATION.
+013350     INITIALIZE LOCATION-MASTER-RECORD
+013400     MOVE TRN-LOCATION-NUMBER TO LOCATION-NUMBER
+013500     MOVE TRN-LOCATION-NAME   TO LOCATION-NAME
+013600     MOVE TRN-MONTHS          TO MONTHS
+013700     MOVE TRN-WEEK-NO         TO WEEK-NO
+013800     MOVE WS-DEFAULT-WEEK-OF-MONTH TO WEEK-OF-MONTH
+013810     IF TRN-DAYS GREATER THAN ZERO
+013820         MOVE TRN-DAYS TO DAYS
+013830     ELSE
+013840         MOVE WS-DEFAULT-DAYS TO DAYS
+013850     END-IF
+013860     IF TRN-HOURS GREATER THAN ZERO
+013870         MOVE TRN-HOURS TO HOURS
+013880     ELSE
+013890         MOVE WS-DEFAULT-HOURS TO HOURS
+013895     END-IF
+014100     WRITE LOCATION-MASTER-RECORD
+014200         INVALID KEY
+014300             ADD 1 TO WS-TRANS-REJECTED
+014400             DISPLAY "SR02MNT - DUPLICATE ADD REJECTED, LOC = "
+014500                 TRN-LOCATION-NUMBER
+014600         NOT INVALID KEY
+014700             ADD 1 TO WS-ADDS-APPLIED
+014800             MOVE SPACES TO WS-OLD-VALUE-ALPHA
+014900             MOVE LOCATION-NAME TO WS-NEW-VALUE-ALPHA
+015000             MOVE "LOCATION-NAME" TO AUD-FIELD-NAME
+015100             PERFORM 7000-WRITE-AUDIT THRU 7000-EXIT
+015110             MOVE SPACES TO WS-OLD-VALUE-ALPHA
+015120             MOVE MONTHS TO WS-NEW-NUMERIC-9
+015130             MOVE WS-NEW-NUMERIC-9 TO WS-NEW-VALUE-ALPHA
+015140             MOVE "MONTHS" TO AUD-FIELD-NAME
+015150             PERFORM 7000-WRITE-AUDIT THRU 7000-EXIT
+015160             MOVE SPACES TO WS-OLD-VALUE-ALPHA
+015170             MOVE WEEK-NO TO WS-NEW-NUMERIC-9
+015180             MOVE WS-NEW-NUMERIC-9 TO WS-NEW-VALUE-ALPHA
+015190             MOVE "WEEK-NO" TO AUD-FIELD-NAME
+015200             PERFORM 7000-WRITE-AUDIT THRU 7000-EXIT
+015210             MOVE SPACES TO WS-OLD-VALUE-ALPHA
+015220             MOVE DAYS TO WS-NEW-NUMERIC-9
+015230             MOVE WS-NEW-NUMERIC-9 TO WS-NEW-VALUE-ALPHA
+015240             MOVE "DAYS" TO AUD-FIELD-NAME
+015250             PERFORM 7000-WRITE-AUDIT THRU 7000-EXIT
+015260             MOVE SPACES TO WS-OLD-VALUE-ALPHA
+015270             MOVE HOURS TO WS-NEW-NUMERIC-9
+015280             MOVE WS-NEW-NUMERIC-9 TO WS-NEW-VALUE-ALPHA
+015290             MOVE "HOURS" TO AUD-FIELD-NAME
+015295             PERFORM 7000-WRITE-AUDIT THRU 7000-EXIT
+015300     END-WRITE.
+015300 3000-EXIT.
+015400     EXIT.
+015500 
+015600*---------------------------------------------------------------*
+015700 4000-CHANGE-LOCATION.
+015800     MOVE TRN-LOCATION-NUMBER TO LOCATION-NUMBER
+015900     READ LOCATION-MASTER
+016000         INVALID KEY
+016100             ADD 1 TO WS-TRANS-REJECTED
+016200             DISPLAY "SR02MNT - CHANGE NOT FOUND, LOCATION = "
+016300                 TRN-LOCATION-NUMBER
+016400         NOT INVALID KEY
+016500             PERFORM 4500-APPLY-CHANGES THRU 4500-EXIT
+016600     END-READ.
+016700 4000-EXIT.
+016800     EXIT.
+016900 
+017000*---------------------------------------------------------------*
+017100 4500-APPLY-CHANGES.
+017400     IF LOCATION-NAME NOT = TRN-LOCATION-NAME
+017500         MOVE LOCATION-NAME TO WS-OLD-VALUE-ALPHA
+017600         MOVE TRN-LOCATION-NAME TO LOCATION-NAME
+017700         MOVE LOCATION-NAME TO WS-NEW-VALUE-ALPHA
+017800         MOVE "LOCATION-NAME" TO AUD-FIELD-NAME
+017900         PERFORM 7000-WRITE-AUDIT THRU 7000-EXIT
+018000     END-IF
+018100 
+018200     IF TRN-WEEK-NO GREATER THAN ZERO
+018210         IF WEEK-NO NOT = TRN-WEEK-NO
+018300             MOVE WEEK-NO TO WS-OLD-NUMERIC-9
+018400             MOVE WS-OLD-NUMERIC-9 TO WS-OLD-VALUE-ALPHA
+018500             MOVE TRN-WEEK-NO TO WEEK-NO
+018600             MOVE WEEK-NO TO WS-NEW-NUMERIC-9
+018700             MOVE WS-NEW-NUMERIC-9 TO WS-NEW-VALUE-ALPHA
+018800             MOVE "WEEK-NO" TO AUD-FIELD-NAME
+018900             PERFORM 7000-WRITE-AUDIT THRU 7000-EXIT
+018910         END-IF
+019000     END-IF
+019100
+019200     IF TRN-MONTHS GREATER THAN ZERO
+019210         IF MONTHS NOT = TRN-MONTHS
+019300             MOVE MONTHS TO WS-OLD-NUMERIC-9
+019400             MOVE WS-OLD-NUMERIC-9 TO WS-OLD-VALUE-ALPHA
+019500             MOVE TRN-MONTHS TO MONTHS
+019600             MOVE MONTHS TO WS-NEW-NUMERIC-9
+019700             MOVE WS-NEW-NUMERIC-9 TO WS-NEW-VALUE-ALPHA
+019800             MOVE "MONTHS" TO AUD-FIELD-NAME
+019900             PERFORM 7000-WRITE-AUDIT THRU 7000-EXIT
+019905         END-IF
+019910     END-IF
+019920
+019930     IF TRN-DAYS GREATER THAN ZERO
+019935         IF DAYS NOT = TRN-DAYS
+019940             MOVE DAYS TO WS-OLD-NUMERIC-9
+019950             MOVE WS-OLD-NUMERIC-9 TO WS-OLD-VALUE-ALPHA
+019960             MOVE TRN-DAYS TO DAYS
+019970             MOVE DAYS TO WS-NEW-NUMERIC-9
+019980             MOVE WS-NEW-NUMERIC-9 TO WS-NEW-VALUE-ALPHA
+019990             MOVE "DAYS" TO AUD-FIELD-NAME
+020000             PERFORM 7000-WRITE-AUDIT THRU 7000-EXIT
+020005         END-IF
+020010     END-IF
+020020
+020030     IF TRN-HOURS GREATER THAN ZERO
+020035         IF HOURS NOT = TRN-HOURS
+020040             MOVE HOURS TO WS-OLD-NUMERIC-9
+020050             MOVE WS-OLD-NUMERIC-9 TO WS-OLD-VALUE-ALPHA
+020060             MOVE TRN-HOURS TO HOURS
+020070             MOVE HOURS TO WS-NEW-NUMERIC-9
+020080             MOVE WS-NEW-NUMERIC-9 TO WS-NEW-VALUE-ALPHA
+020090             MOVE "HOURS" TO AUD-FIELD-NAME
+020095             PERFORM 7000-WRITE-AUDIT THRU 7000-EXIT
+020096         END-IF
+020097     END-IF
+020200     REWRITE LOCATION-MASTER-RECORD
+020300         INVALID KEY
+020400             DISPLAY "SR02MNT - REWRITE FAILED, LOCATION = "
+020500                 LOCATION-NUMBER
+020600     END-REWRITE
+020700     ADD 1 TO WS-CHANGES-APPLIED.
+020800 4500-EXIT.
+020900     EXIT.
+021000 
+021100*---------------------------------------------------------------*
+021200 5000-CLOSE-LOCATION.
+021300     MOVE TRN-LOCATION-NUMBER TO LOCATION-NUMBER
+021400     READ LOCATION-MASTER
+021500         INVALID KEY
+021600             ADD 1 TO WS-TRANS-REJECTED
+021700             DISPLAY "SR02MNT - CLOSE NOT FOUND, LOCATION = "
+021800                 TRN-LOCATION-NUMBER
+021900         NOT INVALID KEY
+022000             MOVE LOCATION-NAME TO WS-OLD-VALUE-ALPHA
+022100             MOVE SPACES TO WS-NEW-VALUE-ALPHA
+022200             MOVE "LOCATION-CLOSED" TO AUD-FIELD-NAME
+022300             PERFORM 7000-WRITE-AUDIT THRU 7000-EXIT
+022400             DELETE LOCATION-MASTER
+022500                 INVALID KEY
+022600                     DISPLAY "SR02MNT - DELETE FAILED, LOC = "
+022700                         LOCATION-NUMBER
+022800             END-DELETE
+022900             ADD 1 TO WS-CLOSURES-APPLIED
+023000     END-READ.
+023100 5000-EXIT.
+023200     EXIT.
+023300 
+023400*---------------------------------------------------------------*
+023500 6000-REJECT-TRANSACTION.
+023600     ADD 1 TO WS-TRANS-REJECTED
+023700     DISPLAY "SR02MNT - INVALID TRANSACTION TYPE, LOCATION = "
+023800         TRN-LOCATION-NUMBER.
+023900 6000-EXIT.
+024000     EXIT.
+024100 
+024200*---------------------------------------------------------------*
+024300 7000-WRITE-AUDIT.
+024400     MOVE TRN-LOCATION-NUMBER TO AUD-LOCATION-NUMBER
+024500     MOVE TRN-TYPE            TO AUD-TRN-TYPE
+024600     MOVE TRN-USER-ID         TO AUD-USER-ID
+024700     MOVE WS-OLD-VALUE-ALPHA  TO AUD-OLD-VALUE
+024800     MOVE WS-NEW-VALUE-ALPHA  TO AUD-NEW-VALUE
+024900     WRITE LOCATION-AUDIT-RECORD.
+025000 7000-EXIT.
+025100     EXIT.
+025200 
+025300*---------------------------------------------------------------*
+025400 8000-FINALIZE.
+025500     DISPLAY "SR02MNT - TRANSACTIONS READ    = " WS-TRANS-READ
+025600     DISPLAY "SR02MNT - ADDS APPLIED         = " WS-ADDS-APPLIED
+025700     DISPLAY "SR02MNT - CHANGES APPLIED   = " WS-CHANGES-APPLIED
+025800     DISPLAY "SR02MNT - CLOSURES APPLIED  = " WS-CLOSURES-APPLIED
+025900     DISPLAY "SR02MNT - TRANS REJECTED    = " WS-TRANS-REJECTED
+026000     CLOSE LOCATION-MASTER
+026100     CLOSE LOCATION-TRANS-FILE
+026200     CLOSE LOCATION-AUDIT-FILE.
+026300 
+026400*---------------------------------------------------------------*
+026500 9999-EXIT.
+026600     STOP RUN.
