@@ -0,0 +1,255 @@
+000100*****************************************************************
+000200*                                                                *
+000300*    PROGRAM:      SR04VAL                                      *
+000400*    DESCRIPTION:  LOCATION-DETAILS CONTROL FIELD VALIDATION    *
+000500*                  PASS.  CHECKS MONTHS, WEEK-OF-MONTH, DAYS,   *
+000600*                  HOURS AND WEEK-NO - THE FIVE OCCURS          *
+000700*                  DEPENDING ON CONTROL FIELDS - AGAINST THEIR  *
+000800*                  LEGAL RANGES BEFORE A RECORD IS ALLOWED INTO *
+000900*                  ANY DOWNSTREAM REPORT OR MAINTENANCE RUN.    *
+001000*                  RECORDS THAT PASS ARE COPIED TO THE CLEAN    *
+001100*                  OUTPUT FILE; RECORDS WITH ONE OR MORE BAD    *
+001200*                  CONTROL FIELDS ARE WRITTEN TO THE VALIDATION *
+001300*                  EXCEPTION FILE INSTEAD, ONE LINE PER BAD     *
+001400*                  FIELD, NAMING THE FIELD AND ITS VALUE.       *
+001500*    AUTHOR:       D. OKONKWO - STORE SYSTEMS GROUP             *
+001600*    INSTALLATION: STORE SYSTEMS GROUP                         *
+001700*    DATE-WRITTEN: 10/03/2011                                  *
+001800*    DATE-COMPILED.                                              *
+001900*                                                                *
+002000*    MODIFICATION HISTORY.                                      *
+002100*    10/03/2011  DRO  ORIGINAL PROGRAM.  LEGAL RANGES ARE       *
+002200*                     MONTHS 1-12, WEEK-OF-MONTH 1-5, DAYS 1-7, *
+002300*                     HOURS 1-6, WEEK-NO 1-20 - THE CALENDAR    *
+002400*                     SHAPE BOUNDS CARRIED IN LOCDTL.            *
+002450*    02/08/2012  DRO  RAW INPUT MOVED OFF LOCMSTR TO ITS OWN     *
+002460*                     LOCRAW DDNAME - LOCMSTR IS SR02MNT'S       *
+002470*                     INDEXED MASTER AND THE TWO CANNOT SHARE    *
+002480*                     ONE PHYSICAL FILE.                         *
+002500*                                                                *
+002600*****************************************************************
+002700 IDENTIFICATION DIVISION.
+002800 PROGRAM-ID.  SR04VAL.
+002900 AUTHOR.      D. OKONKWO.
+003000 INSTALLATION. STORE SYSTEMS GROUP.
+003100 DATE-WRITTEN. 10/03/2011.
+003200 DATE-COMPILED.
+003300 
+003400 ENVIRONMENT DIVISION.
+003500 CONFIGURATION SECTION.
+003600 SOURCE-COMPUTER.  IBM-370.
+003700 OBJECT-COMPUTER.  IBM-370.
+003800 
+003900 INPUT-OUTPUT SECTION.
+004000 FILE-CONTROL.
+004100     SELECT LOCATION-FILE ASSIGN TO LOCRAW
+004200         ORGANIZATION IS LINE SEQUENTIAL
+004300         FILE STATUS IS WS-LOCFILE-STATUS.
+004400     SELECT GOOD-LOCATION-FILE ASSIGN TO LOCGOOD
+004500         ORGANIZATION IS LINE SEQUENTIAL
+004600         FILE STATUS IS WS-GOODFILE-STATUS.
+004700     SELECT VALIDATION-EXCEPTION-FILE ASSIGN TO LOCVALX
+004800         ORGANIZATION IS LINE SEQUENTIAL
+004900         FILE STATUS IS WS-EXCFILE-STATUS.
+005000 
+005100 DATA DIVISION.
+005200 FILE SECTION.
+005300 FD  LOCATION-FILE
+005400     RECORDING MODE IS F.
+005500     COPY LOCDTL.
+005600 
+005700 FD  GOOD-LOCATION-FILE
+005800     RECORDING MODE IS F.
+005900     COPY LOCDTL REPLACING ==LOCATION-DETAILS-RECORD==
+006000         BY ==GOOD-LOCATION-DETAILS-RECORD==
+006100         ==MONTHS== BY ==GOOD-MONTHS==
+006200         ==WEEK-OF-MONTH== BY ==GOOD-WEEK-OF-MONTH==
+006300         ==DAYS== BY ==GOOD-DAYS==
+006400         ==HOURS== BY ==GOOD-HOURS==
+006500         ==WEEK-NO== BY ==GOOD-WEEK-NO==.
+006600 
+006700 FD  VALIDATION-EXCEPTION-FILE
+006800     RECORDING MODE IS F.
+006900 01  VALIDATION-EXCEPTION-LINE   PIC X(132).
+007000 
+007100 WORKING-STORAGE SECTION.
+007200*---------------------------------------------------------------*
+007300*    FILE STATUS SWITCHES                                       *
+007400*---------------------------------------------------------------*
+007500 77  WS-LOCFILE-STATUS            PIC X(02) VALUE "00".
+007600 77  WS-GOODFILE-STATUS           PIC X(02) VALUE "00".
+007700 77  WS-EXCFILE-STATUS            PIC X(02) VALUE "00".
+007800 77  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+007900     88  END-OF-LOCATION-FILE     VALUE "Y".
+008000 
+008100*---------------------------------------------------------------*
+008200*    LEGAL RANGES FOR THE OCCURS DEPENDING ON CONTROL FIELDS    *
+008300*---------------------------------------------------------------*
+008400 77  WS-MONTHS-MAX                PIC 9(02) COMP VALUE 12.
+008500 77  WS-WEEK-OF-MONTH-MAX         PIC 9(02) COMP VALUE 5.
+008600 77  WS-DAYS-MAX                  PIC 9(02) COMP VALUE 7.
+008700 77  WS-HOURS-MAX                 PIC 9(02) COMP VALUE 6.
+008800 77  WS-WEEK-NO-MAX                PIC 9(02) COMP VALUE 20.
+008900 
+009000*---------------------------------------------------------------*
+009100*    RECORD VALIDITY SWITCH AND WORK FIELDS                      *
+009200*---------------------------------------------------------------*
+009300 77  WS-RECORD-VALID-SWITCH       PIC X(01) VALUE "Y".
+009400     88  RECORD-IS-VALID          VALUE "Y".
+009500 77  WS-BAD-FIELD-NAME            PIC X(13).
+009600 77  WS-BAD-FIELD-VALUE           PIC S9(04).
+009700 
+009800*---------------------------------------------------------------*
+009900*    REPORT COUNTERS                                             *
+010000*---------------------------------------------------------------*
+010100 77  WS-LOCATIONS-READ            PIC 9(07) COMP VALUE ZERO.
+010200 77  WS-LOCATIONS-ACCEPTED        PIC 9(07) COMP VALUE ZERO.
+010300 77  WS-LOCATIONS-REJECTED        PIC 9(07) COMP VALUE ZERO.
+010400 
+010500*---------------------------------------------------------------*
+010600*    REPORT LINE WORK AREAS                                     *
+010700*---------------------------------------------------------------*
+010800 01  WS-DETAIL-LINE.
+010900     05  WS-DL-LOCNO              PIC 9(04).
+011000     05  FILLER                   PIC X(02) VALUE SPACES.
+011100     05  WS-DL-LOCNAME             PIC X(25).
+011200     05  FILLER                   PIC X(02) VALUE SPACES.
+011300     05  WS-DL-FIELD                PIC X(13).
+011400     05  FILLER                   PIC X(02) VALUE SPACES.
+011500     05  WS-DL-VALUE                PIC -(4)9.
+011600     05  FILLER                   PIC X(60) VALUE SPACES.
+011700 
+011800 01  WS-HEADING-LINE-1.
+011900     05  FILLER                   PIC X(132) VALUE
+012000         "LOCATION  NAME                  FIELD         VALUE".
+012100 
+012200 01  WS-TOTAL-LINE.
+012300     05  FILLER                   PIC X(25) VALUE
+012400         "LOCATIONS READ.......  ".
+012500     05  WS-TL-READ               PIC ZZZ,ZZ9.
+012600     05  FILLER                   PIC X(96) VALUE SPACES.
+012700 
+012800 01  WS-TOTAL-LINE-2.
+012900     05  FILLER                   PIC X(25) VALUE
+013000         "LOCATIONS ACCEPTED....  ".
+013100     05  WS-TL-ACCEPTED           PIC ZZZ,ZZ9.
+013200     05  FILLER                   PIC X(96) VALUE SPACES.
+013300 
+013400 01  WS-TOTAL-LINE-3.
+013500     05  FILLER                   PIC X(25) VALUE
+013600         "LOCATIONS REJECTED....  ".
+013700     05  WS-TL-REJECTED           PIC ZZZ,ZZ9.
+013800     05  FILLER                   PIC X(96) VALUE SPACES.
+013900 
+014000 PROCEDURE DIVISION.
+014100*---------------------------------------------------------------*
+014200 0000-MAINLINE.
+014300     PERFORM 1000-INITIALIZE
+014400     PERFORM 2000-PROCESS-LOCATION
+014500         UNTIL END-OF-LOCATION-FILE
+014600     PERFORM 8000-FINALIZE
+014700     GO TO 9999-EXIT.
+014800 
+014900*---------------------------------------------------------------*
+015000 1000-INITIALIZE.
+015100     OPEN INPUT LOCATION-FILE
+015200     IF WS-LOCFILE-STATUS NOT = "00"
+015300         DISPLAY "SR04VAL - CANNOT OPEN LOCATION-FILE, STATUS = "
+015400             WS-LOCFILE-STATUS
+015500         GO TO 9999-EXIT
+015600     END-IF
+015700     OPEN OUTPUT GOOD-LOCATION-FILE
+015800     OPEN OUTPUT VALIDATION-EXCEPTION-FILE
+015900     MOVE WS-HEADING-LINE-1 TO VALIDATION-EXCEPTION-LINE
+016000     WRITE VALIDATION-EXCEPTION-LINE
+016100     PERFORM 2900-READ-LOCATION-FILE.
+016200 
+016300*---------------------------------------------------------------*
+016400 2000-PROCESS-LOCATION.
+016500     ADD 1 TO WS-LOCATIONS-READ
+016600     MOVE "Y" TO WS-RECORD-VALID-SWITCH
+016700     PERFORM 3000-VALIDATE-FIELDS THRU 3000-EXIT
+016800     IF RECORD-IS-VALID
+016900         ADD 1 TO WS-LOCATIONS-ACCEPTED
+017000         MOVE LOCATION-DETAILS-RECORD
+017100             TO GOOD-LOCATION-DETAILS-RECORD
+017200         WRITE GOOD-LOCATION-DETAILS-RECORD
+017300     ELSE
+017400         ADD 1 TO WS-LOCATIONS-REJECTED
+017500     END-IF
+017600     PERFORM 2900-READ-LOCATION-FILE.
+017700 
+017800*---------------------------------------------------------------*
+017900 2900-READ-LOCATION-FILE.
+018000     READ LOCATION-FILE
+018100         AT END
+018200             SET END-OF-LOCATION-FILE TO TRUE
+018300     END-READ.
+018400 
+018500*---------------------------------------------------------------*
+018600 3000-VALIDATE-FIELDS.
+018700     IF MONTHS < 1 OR MONTHS > WS-MONTHS-MAX
+018800         MOVE "MONTHS"       TO WS-BAD-FIELD-NAME
+018900         MOVE MONTHS         TO WS-BAD-FIELD-VALUE
+019000         PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+019100     END-IF
+019200 
+019300     IF WEEK-OF-MONTH < 1 OR WEEK-OF-MONTH > WS-WEEK-OF-MONTH-MAX
+019400         MOVE "WEEK-OF-MONTH" TO WS-BAD-FIELD-NAME
+019500         MOVE WEEK-OF-MONTH   TO WS-BAD-FIELD-VALUE
+019600         PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+019700     END-IF
+019800 
+019900     IF DAYS < 1 OR DAYS > WS-DAYS-MAX
+020000         MOVE "DAYS"         TO WS-BAD-FIELD-NAME
+020100         MOVE DAYS           TO WS-BAD-FIELD-VALUE
+020200         PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+020300     END-IF
+020400 
+020500     IF HOURS < 1 OR HOURS > WS-HOURS-MAX
+020600         MOVE "HOURS"        TO WS-BAD-FIELD-NAME
+020700         MOVE HOURS          TO WS-BAD-FIELD-VALUE
+020800         PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+020900     END-IF
+021000 
+021100     IF WEEK-NO < 1 OR WEEK-NO > WS-WEEK-NO-MAX
+021200         MOVE "WEEK-NO"      TO WS-BAD-FIELD-NAME
+021300         MOVE WEEK-NO        TO WS-BAD-FIELD-VALUE
+021400         PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+021500     END-IF.
+021600 3000-EXIT.
+021700     EXIT.
+021800 
+021900*---------------------------------------------------------------*
+022000 7000-WRITE-EXCEPTION.
+022100     MOVE "N" TO WS-RECORD-VALID-SWITCH
+022200     MOVE SPACES TO WS-DETAIL-LINE
+022300     MOVE LOCATION-NUMBER OF LOCATION-DETAILS-RECORD
+022400         TO WS-DL-LOCNO
+022500     MOVE LOCATION-NAME OF LOCATION-DETAILS-RECORD
+022600         TO WS-DL-LOCNAME
+022700     MOVE WS-BAD-FIELD-NAME TO WS-DL-FIELD
+022800     MOVE WS-BAD-FIELD-VALUE TO WS-DL-VALUE
+022900     MOVE WS-DETAIL-LINE TO VALIDATION-EXCEPTION-LINE
+023000     WRITE VALIDATION-EXCEPTION-LINE.
+023100 7000-EXIT.
+023200     EXIT.
+023300 
+023400*---------------------------------------------------------------*
+023500 8000-FINALIZE.
+023600     MOVE WS-LOCATIONS-READ TO WS-TL-READ
+023700     MOVE WS-TOTAL-LINE TO VALIDATION-EXCEPTION-LINE
+023800     WRITE VALIDATION-EXCEPTION-LINE
+023900     MOVE WS-LOCATIONS-ACCEPTED TO WS-TL-ACCEPTED
+024000     MOVE WS-TOTAL-LINE-2 TO VALIDATION-EXCEPTION-LINE
+024100     WRITE VALIDATION-EXCEPTION-LINE
+024200     MOVE WS-LOCATIONS-REJECTED TO WS-TL-REJECTED
+024300     MOVE WS-TOTAL-LINE-3 TO VALIDATION-EXCEPTION-LINE
+024400     WRITE VALIDATION-EXCEPTION-LINE
+024500     CLOSE LOCATION-FILE
+024600     CLOSE GOOD-LOCATION-FILE
+024700     CLOSE VALIDATION-EXCEPTION-FILE.
+024800 
+024900*---------------------------------------------------------------*
+025000 9999-EXIT.
+025100     STOP RUN.
