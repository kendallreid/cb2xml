@@ -0,0 +1,192 @@
+000100*****************************************************************
+000200*                                                                *
+000300*    PROGRAM:      SR06ALT                                      *
+000400*    DESCRIPTION:  PURCHASE-TO-SALES VARIANCE ALERT.  FOR       *
+000500*                  EVERY LOCATION-DETAILS RECORD, COMPARES       *
+000600*                  TOTAL-PURCHASE-VALUE AGAINST TOTAL-SALES      *
+000700*                  AND LISTS ANY LOCATION WHERE PURCHASES        *
+000800*                  EXCEED SALES BY MORE THAN THE TOLERANCE       *
+000900*                  PERCENTAGE, SO OVERSTOCKING OR A PURCHASE-   *
+001000*                  SIDE DATA ENTRY PROBLEM SURFACES THE SAME    *
+001100*                  DAY INSTEAD OF IN A MANUAL SPREADSHEET        *
+001200*                  COMPARISON DAYS LATER.  INTENDED TO RUN AS    *
+001300*                  THE STEP RIGHT AFTER A LOCATION'S TOTALS ARE *
+001400*                  FINALIZED FOR THE PERIOD.                    *
+001500*    AUTHOR:       D. OKONKWO - STORE SYSTEMS GROUP             *
+001600*    INSTALLATION: STORE SYSTEMS GROUP                         *
+001700*    DATE-WRITTEN: 12/05/2011                                  *
+001800*    DATE-COMPILED.                                              *
+001900*                                                                *
+002000*    MODIFICATION HISTORY.                                      *
+002100*    12/05/2011  DRO  ORIGINAL PROGRAM.  TOLERANCE IS A 77-     *
+002200*                     LEVEL CONSTANT (15%); A LOCATION WITH      *
+002300*                     ZERO TOTAL-SALES AND ANY TOTAL-PURCHASE-  *
+002400*                     VALUE IS ALWAYS LISTED SINCE NO MEANINGFUL *
+002500*                     PERCENTAGE CAN BE COMPUTED.                *
+002510*    02/06/2012  DRO  NOW READS THE VALIDATED LOCGOOD EXTRACT    *
+002520*                     PRODUCED BY SR04VAL INSTEAD OF THE RAW     *
+002530*                     LOCATION-DETAILS FILE, SO AN OUT-OF-RANGE  *
+002540*                     RECORD CANNOT REACH THIS ALERT.            *
+002600*                                                                *
+002700*****************************************************************
+002800 IDENTIFICATION DIVISION.
+002900 PROGRAM-ID.  SR06ALT.
+003000 AUTHOR.      D. OKONKWO.
+003100 INSTALLATION. STORE SYSTEMS GROUP.
+003200 DATE-WRITTEN. 12/05/2011.
+003300 DATE-COMPILED.
+003400 
+003500 ENVIRONMENT DIVISION.
+003600 CONFIGURATION SECTION.
+003700 SOURCE-COMPUTER.  IBM-370.
+003800 OBJECT-COMPUTER.  IBM-370.
+003900 
+004000 INPUT-OUTPUT SECTION.
+004100 FILE-CONTROL.
+004200     SELECT LOCATION-FILE ASSIGN TO LOCGOOD
+004300         ORGANIZATION IS LINE SEQUENTIAL
+004400         FILE STATUS IS WS-LOCFILE-STATUS.
+004500     SELECT ALERT-REPORT ASSIGN TO ALERTRPT
+004600         ORGANIZATION IS LINE SEQUENTIAL
+004700         FILE STATUS IS WS-RPTFILE-STATUS.
+004800 
+004900 DATA DIVISION.
+005000 FILE SECTION.
+005100 FD  LOCATION-FILE
+005200     RECORDING MODE IS F.
+005300     COPY LOCDTL.
+005400 
+005500 FD  ALERT-REPORT
+005600     RECORDING MODE IS F.
+005700 01  ALERT-REPORT-LINE             PIC X(132).
+005800 
+005900 WORKING-STORAGE SECTION.
+006000*---------------------------------------------------------------*
+006100*    FILE STATUS SWITCHES                                       *
+006200*---------------------------------------------------------------*
+006300 77  WS-LOCFILE-STATUS            PIC X(02) VALUE "00".
+006400 77  WS-RPTFILE-STATUS            PIC X(02) VALUE "00".
+006500 77  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+006600     88  END-OF-LOCATION-FILE     VALUE "Y".
+006700 
+006800*---------------------------------------------------------------*
+006900*    TOLERANCE AND WORK FIELDS                                  *
+007000*---------------------------------------------------------------*
+007100 77  WS-ALERT-PERCENT             PIC S9(3)V99 COMP-3
+007200                                  VALUE +15.00.
+007300 77  WS-VARIANCE-AMOUNT           PIC S9(9)V99 COMP-3.
+007400 77  WS-VARIANCE-PERCENT          PIC S9(5)V99 COMP-3.
+007500 
+007600*---------------------------------------------------------------*
+007700*    REPORT COUNTERS                                             *
+007800*---------------------------------------------------------------*
+007900 77  WS-LOCATIONS-READ            PIC 9(07) COMP VALUE ZERO.
+008000 77  WS-ALERTS-FOUND              PIC 9(07) COMP VALUE ZERO.
+008100 
+008200*---------------------------------------------------------------*
+008300*    REPORT LINE WORK AREAS                                     *
+008400*---------------------------------------------------------------*
+008500 01  WS-DETAIL-LINE.
+008600     05  WS-DL-LOCNO              PIC 9(04).
+008700     05  FILLER                   PIC X(02) VALUE SPACES.
+008800     05  WS-DL-LOCNAME             PIC X(25).
+008900     05  FILLER                   PIC X(02) VALUE SPACES.
+009000     05  WS-DL-SALES               PIC -(9)9.99.
+009100     05  FILLER                   PIC X(02) VALUE SPACES.
+009200     05  WS-DL-PURCHVAL             PIC -(9)9.99.
+009300     05  FILLER                   PIC X(02) VALUE SPACES.
+009400     05  WS-DL-PERCENT             PIC -(4)9.99.
+009500     05  FILLER                   PIC X(40) VALUE SPACES.
+009600 
+009700 01  WS-HEADING-LINE-1.
+009800     05  FILLER                   PIC X(132) VALUE
+009900         "LOCATION  NAME              TOTAL SALES  PURCH VAL PCT".
+010000 
+010100 01  WS-TOTAL-LINE.
+010200     05  FILLER                   PIC X(25) VALUE
+010300         "LOCATIONS READ.......  ".
+010400     05  WS-TL-READ               PIC ZZZ,ZZ9.
+010500     05  FILLER                   PIC X(96) VALUE SPACES.
+010600 
+010700 01  WS-TOTAL-LINE-2.
+010800     05  FILLER                   PIC X(25) VALUE
+010900         "ALERTS RAISED.........  ".
+011000     05  WS-TL-ALERTS             PIC ZZZ,ZZ9.
+011100     05  FILLER                   PIC X(96) VALUE SPACES.
+011200 
+011300 PROCEDURE DIVISION.
+011400*---------------------------------------------------------------*
+011500 0000-MAINLINE.
+011600     PERFORM 1000-INITIALIZE
+011700     PERFORM 2000-PROCESS-LOCATION
+011800         UNTIL END-OF-LOCATION-FILE
+011900     PERFORM 8000-FINALIZE
+012000     GO TO 9999-EXIT.
+012100 
+012200*---------------------------------------------------------------*
+012300 1000-INITIALIZE.
+012400     OPEN INPUT LOCATION-FILE
+012500     IF WS-LOCFILE-STATUS NOT = "00"
+012600         DISPLAY "SR06ALT - CANNOT OPEN LOCATION-FILE, STATUS = "
+012700             WS-LOCFILE-STATUS
+012800         GO TO 9999-EXIT
+012900     END-IF
+013000     OPEN OUTPUT ALERT-REPORT
+013100     MOVE WS-HEADING-LINE-1 TO ALERT-REPORT-LINE
+013200     WRITE ALERT-REPORT-LINE
+013300     PERFORM 2900-READ-LOCATION-FILE.
+013400 
+013500*---------------------------------------------------------------*
+013600 2000-PROCESS-LOCATION.
+013700     ADD 1 TO WS-LOCATIONS-READ
+013800     COMPUTE WS-VARIANCE-AMOUNT =
+013900         TOTAL-PURCHASE-VALUE - TOTAL-SALES
+014000     IF TOTAL-SALES = ZERO
+014100         IF TOTAL-PURCHASE-VALUE > ZERO
+014200             MOVE +100.00 TO WS-VARIANCE-PERCENT
+014300             PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+014400         END-IF
+014500     ELSE
+014600         COMPUTE WS-VARIANCE-PERCENT ROUNDED =
+014700             (WS-VARIANCE-AMOUNT / TOTAL-SALES) * 100
+014800         IF WS-VARIANCE-PERCENT > WS-ALERT-PERCENT
+014900             PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+015000         END-IF
+015100     END-IF
+015200     PERFORM 2900-READ-LOCATION-FILE.
+015300 
+015400*---------------------------------------------------------------*
+015500 2900-READ-LOCATION-FILE.
+015600     READ LOCATION-FILE
+015700         AT END
+015800             SET END-OF-LOCATION-FILE TO TRUE
+015900     END-READ.
+016000 
+016100*---------------------------------------------------------------*
+016200 7000-WRITE-EXCEPTION.
+016300     ADD 1 TO WS-ALERTS-FOUND
+016400     MOVE SPACES TO WS-DETAIL-LINE
+016500     MOVE LOCATION-NUMBER TO WS-DL-LOCNO
+016600     MOVE LOCATION-NAME   TO WS-DL-LOCNAME
+016700     MOVE TOTAL-SALES TO WS-DL-SALES
+016800     MOVE TOTAL-PURCHASE-VALUE TO WS-DL-PURCHVAL
+016900     MOVE WS-VARIANCE-PERCENT TO WS-DL-PERCENT
+017000     MOVE WS-DETAIL-LINE TO ALERT-REPORT-LINE
+017100     WRITE ALERT-REPORT-LINE.
+017200 7000-EXIT.
+017300     EXIT.
+017400 
+017500*---------------------------------------------------------------*
+017600 8000-FINALIZE.
+017700     MOVE WS-LOCATIONS-READ TO WS-TL-READ
+017800     MOVE WS-TOTAL-LINE TO ALERT-REPORT-LINE
+017900     WRITE ALERT-REPORT-LINE
+018000     MOVE WS-ALERTS-FOUND TO WS-TL-ALERTS
+018100     MOVE WS-TOTAL-LINE-2 TO ALERT-REPORT-LINE
+018200     WRITE ALERT-REPORT-LINE
+018300     CLOSE LOCATION-FILE
+018400     CLOSE ALERT-REPORT.
+018500 
+018600*---------------------------------------------------------------*
+018700 9999-EXIT.
+018800     STOP RUN.
