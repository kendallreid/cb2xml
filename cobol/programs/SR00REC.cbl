@@ -0,0 +1,479 @@
+000100*****************************************************************
+000200*                                                                *
+000300*    PROGRAM:      SR00REC                                      *
+000400*    DESCRIPTION:  SALES ROLLUP RECONCILIATION REPORT.          *
+000500*                  WALKS EACH LOCATION-DETAILS RECORD AND       *
+000600*                  PROVES THAT THE HOURLY, DAILY AND WEEKLY     *
+000700*                  SALES TABLES FOOT TO THE CONTROL TOTAL       *
+000800*                  CARRIED ABOVE THEM.  ANY BREAK IS WRITTEN    *
+000900*                  TO THE RECONCILIATION EXCEPTION REPORT       *
+001000*                  WITH THE LOCATION, THE LEVEL THAT BROKE      *
+001100*                  AND THE VARIANCE AMOUNT.                     *
+001200*    AUTHOR:       D. OKONKWO - STORE SYSTEMS GROUP             *
+001300*    INSTALLATION: STORE SYSTEMS GROUP                         *
+001400*    DATE-WRITTEN: 04/02/2010                                  *
+001500*    DATE-COMPILED.                                              *
+001600*                                                                *
+001700*    MODIFICATION HISTORY.                                      *
+001800*    04/02/2010  DRO  ORIGINAL PROGRAM.                         *
+001900*    09/12/2011  DRO  ADDED CHECKPOINT/RESTART.  A CHECKPOINT   *
+002000*                     RECORD IS WRITTEN EVERY WS-CKPT-INTERVAL  *
+002100*                     LOCATIONS; AN OPTIONAL RESTART-CONTROL    *
+002200*                     FILE NAMES THE LAST GOOD LOCATION-NUMBER  *
+002300*                     FROM A PRIOR RUN SO THE NEXT RUN SKIPS    *
+002400*                     FORWARD PAST IT INSTEAD OF STARTING OVER. *
+002410*    02/06/2012  DRO  NOW READS THE VALIDATED LOCGOOD EXTRACT    *
+002420*                     PRODUCED BY SR04VAL INSTEAD OF THE RAW     *
+002430*                     LOCATION-DETAILS FILE, SO AN OUT-OF-RANGE  *
+002440*                     RECORD CANNOT REACH THIS RECONCILIATION.   *
+002450*    02/07/2012  DRO  1500-GET-RESTART-POINT NOW READS THE       *
+002460*                     CHECKPOINT FILE ITSELF FOR THE LAST GOOD   *
+002470*                     LOCATION-NUMBER AND ALSO RESTORES THE      *
+002480*                     LOCATIONS-READ/BREAKS-FOUND COUNTERS FROM  *
+002490*                     IT, SINCE NOTHING EVER WROTE THE SEPARATE  *
+002491*                     RESTART-CONTROL FILE THE OLD DESIGN         *
+002492*                     ABOVE ASSUMED - RESTART NEVER ACTUALLY      *
+002493*                     TRIGGERED.  2000-PROCESS-LOCATIONS NOW     *
+002494*                     SETS ITS OWN LEVEL/TABLE AND BLANKS THE    *
+002495*                     MONTH/WEEK/DAY DISPLAY FIELDS FOR THE      *
+002496*                     LOCATION-TOTAL BREAK INSTEAD OF LEAVING    *
+002497*                     3000-PROCESS-MONTH'S LEFTOVER VALUES ON    *
+002498*                     THE EXCEPTION LINE - 7000-WRITE-EXCEPTION  *
+002499*                     NO LONGER BLANKET-CLEARS WS-DETAIL-LINE    *
+002500*                     AHEAD OF THAT MOVE, SINCE DOING SO WAS     *
+002501*                     WIPING OUT THE LEVEL/TABLE EVERY CALLER    *
+002502*                     SETS JUST BEFORE THE PERFORM.               *
+002503*    02/08/2012  DRO  CHECKPOINT RECORDS ARE NOW WRITTEN TO A     *
+002504*                     WORK FILE (RECNCKWK) THROUGH THE RUN AND    *
+002505*                     ONLY COPIED OVER RECNCKPT ITSELF AT         *
+002506*                     8000-FINALIZE, SO AN ABEND PARTWAY THROUGH  *
+002507*                     A RESTARTED RUN LEAVES THE PRIOR RUN'S      *
+002508*                     CHECKPOINT HISTORY INTACT FOR THE NEXT      *
+002509*                     RESTART INSTEAD OF TRUNCATING IT ON OPEN.   *
+002511*                     7000-WRITE-EXCEPTION NOW BLANKS WS-DL-WEEK/ *
+002512*                     WS-DL-DAY FOR A "MONTH " BREAK AND          *
+002513*                     WS-DL-DAY FOR A "WEEK  " BREAK TOO, NOT     *
+002514*                     JUST FOR "TOTAL " - THE INNER LOOPS THOSE   *
+002515*                     BREAKS FIRE AFTER HAVE ALREADY RUN PAST     *
+002516*                     THEIR LAST SUBSCRIPT BY THEN.               *
+002520*                                                                *
+002600*****************************************************************
+002700 IDENTIFICATION DIVISION.
+002800 PROGRAM-ID.  SR00REC.
+002900 AUTHOR.      D. OKONKWO.
+003000 INSTALLATION. STORE SYSTEMS GROUP.
+003100 DATE-WRITTEN. 04/02/2010.
+003200 DATE-COMPILED.
+003300 
+003400 ENVIRONMENT DIVISION.
+003500 CONFIGURATION SECTION.
+003600 SOURCE-COMPUTER.  IBM-370.
+003700 OBJECT-COMPUTER.  IBM-370.
+003800 SPECIAL-NAMES.
+003900     C01 IS TO-TOP-OF-PAGE.
+004000 
+004100 INPUT-OUTPUT SECTION.
+004200 FILE-CONTROL.
+004300     SELECT LOCATION-FILE ASSIGN TO LOCGOOD
+004400         ORGANIZATION IS LINE SEQUENTIAL
+004500         FILE STATUS IS WS-LOCFILE-STATUS.
+004600     SELECT RECON-REPORT ASSIGN TO RECONRPT
+004700         ORGANIZATION IS LINE SEQUENTIAL
+004800         FILE STATUS IS WS-RPTFILE-STATUS.
+004900     SELECT CHECKPOINT-FILE ASSIGN TO RECNCKPT
+005000         ORGANIZATION IS LINE SEQUENTIAL
+005100         FILE STATUS IS WS-CKPTFILE-STATUS.
+005150     SELECT CHECKPOINT-WORK-FILE ASSIGN TO RECNCKWK
+005160         ORGANIZATION IS LINE SEQUENTIAL
+005170         FILE STATUS IS WS-CKWKFILE-STATUS.
+005500
+005600 DATA DIVISION.
+005700 FILE SECTION.
+005800 FD  LOCATION-FILE
+005900     RECORDING MODE IS F.
+006000     COPY LOCDTL.
+006100 
+006200 FD  RECON-REPORT
+006300     RECORDING MODE IS F.
+006400 01  RECON-REPORT-LINE            PIC X(132).
+006500 
+006600 FD  CHECKPOINT-FILE
+006700     RECORDING MODE IS F.
+006800 01  CHECKPOINT-RECORD.
+006900     05  CKPT-LOCATION-NUMBER     PIC 9(04).
+007000     05  FILLER                   PIC X(01).
+007100     05  CKPT-LOCATIONS-READ      PIC 9(07).
+007200     05  FILLER                   PIC X(01).
+007300     05  CKPT-BREAKS-FOUND        PIC 9(07).
+007310
+007320 FD  CHECKPOINT-WORK-FILE
+007330     RECORDING MODE IS F.
+007340 01  CHECKPOINT-WORK-RECORD.
+007350     05  CKWK-LOCATION-NUMBER     PIC 9(04).
+007360     05  FILLER                   PIC X(01).
+007370     05  CKWK-LOCATIONS-READ      PIC 9(07).
+007380     05  FILLER                   PIC X(01).
+007390     05  CKWK-BREAKS-FOUND        PIC 9(07).
+007400
+008000 WORKING-STORAGE SECTION.
+008100*---------------------------------------------------------------*
+008200*    FILE STATUS SWITCHES                                       *
+008300*---------------------------------------------------------------*
+008400 77  WS-LOCFILE-STATUS            PIC X(02) VALUE "00".
+008500 77  WS-RPTFILE-STATUS            PIC X(02) VALUE "00".
+008600 77  WS-CKPTFILE-STATUS           PIC X(02) VALUE "00".
+008650 77  WS-CKWKFILE-STATUS           PIC X(02) VALUE "00".
+008800 77  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+008900     88  END-OF-LOCATION-FILE     VALUE "Y".
+008910 77  WS-CKPT-EOF-SWITCH           PIC X(01) VALUE "N".
+008920     88  END-OF-CHECKPOINT-FILE   VALUE "Y".
+008930 77  WS-CKWK-EOF-SWITCH           PIC X(01) VALUE "N".
+008940     88  END-OF-CHECKPOINT-WORK-FILE VALUE "Y".
+009000 
+009100*---------------------------------------------------------------*
+009200*    CHECKPOINT / RESTART CONTROLS                               *
+009300*---------------------------------------------------------------*
+009400 77  WS-CKPT-INTERVAL             PIC 9(05) COMP VALUE 50.
+009500 77  WS-CKPT-QUOTIENT             PIC 9(05) COMP.
+009600 77  WS-CKPT-REMAINDER            PIC 9(05) COMP.
+009700 77  WS-RESTART-LOCATION-NUMBER   PIC 9(04) VALUE ZERO.
+009800 
+009900*---------------------------------------------------------------*
+010000*    SUBSCRIPTS AND ACCUMULATORS                                *
+010100*---------------------------------------------------------------*
+010200 77  SB-MONTH                     PIC 9(02) COMP.
+010300 77  SB-WEEK                      PIC 9(02) COMP.
+010400 77  SB-DAY                       PIC 9(02) COMP.
+010500 77  SB-HOUR                      PIC 9(02) COMP.
+010600 
+010700 77  AC-HOUR-SALES-TOTAL          PIC S9(07) COMP.
+010800 77  AC-HOUR-VALUE-TOTAL          PIC S9(07) COMP.
+010900 77  AC-DAY-SALES-TOTAL           PIC S9(07) COMP.
+011000 77  AC-DAY-VALUE-TOTAL           PIC S9(07) COMP.
+011100 77  AC-WEEK-SALES-TOTAL          PIC S9(07) COMP.
+011200 77  AC-WEEK-VALUE-TOTAL          PIC S9(07) COMP.
+011300 77  AC-LOC-SALES-VALUE-TOTAL     PIC S9(09)V99 COMP-3.
+011400 77  WS-VARIANCE                  PIC S9(09)V99 COMP-3.
+011500 
+011600*---------------------------------------------------------------*
+011700*    REPORT COUNTERS                                             *
+011800*---------------------------------------------------------------*
+011900 77  WS-LOCATIONS-READ            PIC 9(07) COMP VALUE ZERO.
+012000 77  WS-BREAKS-FOUND              PIC 9(07) COMP VALUE ZERO.
+012100 
+012200*---------------------------------------------------------------*
+012300*    REPORT LINE WORK AREAS                                     *
+012400*---------------------------------------------------------------*
+012500 01  WS-DETAIL-LINE.
+012600     05  WS-DL-LOCNO              PIC 9(04).
+012700     05  FILLER                   PIC X(02) VALUE SPACES.
+012800     05  WS-DL-LOCNAME             PIC X(25).
+012900     05  FILLER                   PIC X(02) VALUE SPACES.
+013000     05  WS-DL-LEVEL               PIC X(06).
+013100     05  FILLER                   PIC X(02) VALUE SPACES.
+013200     05  WS-DL-TABLE                PIC X(08).
+013300     05  FILLER                   PIC X(02) VALUE SPACES.
+013400     05  WS-DL-MONTH                PIC 99.
+013500     05  FILLER                   PIC X(01) VALUE SPACE.
+013600     05  WS-DL-WEEK                PIC 9.
+013700     05  FILLER                   PIC X(01) VALUE SPACE.
+013800     05  WS-DL-DAY                 PIC 9.
+013900     05  FILLER                   PIC X(02) VALUE SPACES.
+014000     05  WS-DL-VARIANCE             PIC -(9)9.99.
+014100     05  FILLER                   PIC X(40) VALUE SPACES.
+014200 
+014300 01  WS-HEADING-LINE-1.
+014400     05  FILLER                   PIC X(132) VALUE
+014500         "LOCATION  NAME                       LEVEL  TABLE".
+014600 
+014700 01  WS-TOTAL-LINE.
+014800     05  FILLER                   PIC X(25) VALUE
+014900         "LOCATIONS READ.......  ".
+015000     05  WS-TL-LOCATIONS          PIC ZZZ,ZZ9.
+015100     05  FILLER                   PIC X(96) VALUE SPACES.
+015200 
+015300 01  WS-TOTAL-LINE-2.
+015400     05  FILLER                   PIC X(25) VALUE
+015500         "BREAKS FOUND..........  ".
+015600     05  WS-TL-BREAKS             PIC ZZZ,ZZ9.
+015700     05  FILLER                   PIC X(96) VALUE SPACES.
+015800 
+015900 PROCEDURE DIVISION.
+016000*---------------------------------------------------------------*
+016100 0000-MAINLINE.
+016200     PERFORM 1000-INITIALIZE
+016300     PERFORM 2000-PROCESS-LOCATIONS
+016400         UNTIL END-OF-LOCATION-FILE
+016500     PERFORM 8000-FINALIZE
+016600     GO TO 9999-EXIT.
+016700 
+016800*---------------------------------------------------------------*
+016900 1000-INITIALIZE.
+017000     OPEN INPUT LOCATION-FILE
+017100     IF WS-LOCFILE-STATUS NOT = "00"
+017200         DISPLAY "SR00REC - CANNOT OPEN LOCATION-FILE, STATUS = "
+017300             WS-LOCFILE-STATUS
+017400         GO TO 9999-EXIT
+017500     END-IF
+017600     OPEN OUTPUT RECON-REPORT
+017700     MOVE WS-HEADING-LINE-1 TO RECON-REPORT-LINE
+017800     WRITE RECON-REPORT-LINE
+017900     PERFORM 1500-GET-RESTART-POINT THRU 1500-EXIT
+018000     OPEN OUTPUT CHECKPOINT-WORK-FILE
+018100     PERFORM 2900-READ-LOCATION-FILE
+018200     IF WS-RESTART-LOCATION-NUMBER > ZERO
+018300         PERFORM 1600-SKIP-TO-RESTART THRU 1600-EXIT
+018400     END-IF.
+018500
+018600*---------------------------------------------------------------*
+018700 1500-GET-RESTART-POINT.
+018800     MOVE ZERO TO WS-RESTART-LOCATION-NUMBER
+018810     MOVE "N" TO WS-CKPT-EOF-SWITCH
+018820     OPEN INPUT CHECKPOINT-FILE
+018830     IF WS-CKPTFILE-STATUS = "00"
+018840         PERFORM 1550-READ-CHECKPOINT THRU 1550-EXIT
+018850             UNTIL END-OF-CHECKPOINT-FILE
+018860         CLOSE CHECKPOINT-FILE
+018870     END-IF
+018880     IF WS-RESTART-LOCATION-NUMBER > ZERO
+018890         DISPLAY "SR00REC - RESTARTING AFTER LOCATION = "
+018895             WS-RESTART-LOCATION-NUMBER
+018898     END-IF.
+018899 1500-EXIT.
+018900     EXIT.
+018910
+018920*---------------------------------------------------------------*
+018930 1550-READ-CHECKPOINT.
+018940     READ CHECKPOINT-FILE
+018950         AT END
+018960             SET END-OF-CHECKPOINT-FILE TO TRUE
+018970         NOT AT END
+018980             MOVE CKPT-LOCATION-NUMBER TO
+018985                 WS-RESTART-LOCATION-NUMBER
+018990             MOVE CKPT-LOCATIONS-READ  TO WS-LOCATIONS-READ
+018995             MOVE CKPT-BREAKS-FOUND    TO WS-BREAKS-FOUND
+018997     END-READ.
+018998 1550-EXIT.
+018999     EXIT.
+020500
+020600*---------------------------------------------------------------*
+020700 1600-SKIP-TO-RESTART.
+020800     PERFORM 1650-SKIP-ONE-LOCATION THRU 1650-EXIT
+020900         UNTIL END-OF-LOCATION-FILE
+021000         OR LOCATION-NUMBER > WS-RESTART-LOCATION-NUMBER.
+021100 1600-EXIT.
+021200     EXIT.
+021300 
+021400*---------------------------------------------------------------*
+021500 1650-SKIP-ONE-LOCATION.
+021600     PERFORM 2900-READ-LOCATION-FILE.
+021700 1650-EXIT.
+021800     EXIT.
+021900 
+022000*---------------------------------------------------------------*
+022100 2000-PROCESS-LOCATIONS.
+022200     ADD 1 TO WS-LOCATIONS-READ
+022300     MOVE ZERO TO AC-LOC-SALES-VALUE-TOTAL
+022400     MOVE 1 TO SB-MONTH
+022500     PERFORM 3000-PROCESS-MONTH THRU 3000-EXIT
+022600         UNTIL SB-MONTH > MONTHS
+022700     COMPUTE WS-VARIANCE = AC-LOC-SALES-VALUE-TOTAL - TOTAL-SALES
+022710     MOVE "TOTAL " TO WS-DL-LEVEL
+022720     MOVE "SALES"  TO WS-DL-TABLE
+022800     IF WS-VARIANCE NOT = ZERO
+022900         PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+023000     END-IF
+023100     DIVIDE WS-LOCATIONS-READ BY WS-CKPT-INTERVAL
+023200         GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER
+023300     IF WS-CKPT-REMAINDER = ZERO
+023400         PERFORM 7500-WRITE-CHECKPOINT THRU 7500-EXIT
+023500     END-IF
+023600     PERFORM 2900-READ-LOCATION-FILE.
+023700 
+023800*---------------------------------------------------------------*
+023900 2900-READ-LOCATION-FILE.
+024000     READ LOCATION-FILE
+024100         AT END
+024200             SET END-OF-LOCATION-FILE TO TRUE
+024300     END-READ.
+024400 
+024500*---------------------------------------------------------------*
+024600 3000-PROCESS-MONTH.
+024700     MOVE ZERO TO AC-WEEK-SALES-TOTAL
+024800     MOVE ZERO TO AC-WEEK-VALUE-TOTAL
+024900     MOVE 1 TO SB-WEEK
+025000     PERFORM 4000-PROCESS-WEEK THRU 4000-EXIT
+025100         UNTIL SB-WEEK > WEEK-OF-MONTH
+025200 
+025300     COMPUTE WS-VARIANCE =
+025400         AC-WEEK-SALES-TOTAL - SALES-COUNT(SB-MONTH)
+025500     MOVE "MONTH " TO WS-DL-LEVEL
+025600     MOVE "SALES"   TO WS-DL-TABLE
+025700     IF WS-VARIANCE NOT = ZERO
+025800         PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+025900     END-IF
+026000 
+026100     COMPUTE WS-VARIANCE =
+026200         AC-WEEK-VALUE-TOTAL - SALES-VALUE(SB-MONTH)
+026300     MOVE "MONTH " TO WS-DL-LEVEL
+026400     MOVE "VALUE"   TO WS-DL-TABLE
+026500     IF WS-VARIANCE NOT = ZERO
+026600         PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+026700     END-IF
+026800 
+026900     ADD SALES-VALUE(SB-MONTH) TO AC-LOC-SALES-VALUE-TOTAL
+027000     ADD 1 TO SB-MONTH.
+027100 3000-EXIT.
+027200     EXIT.
+027300 
+027400*---------------------------------------------------------------*
+027500 4000-PROCESS-WEEK.
+027600     MOVE ZERO TO AC-DAY-SALES-TOTAL
+027700     MOVE ZERO TO AC-DAY-VALUE-TOTAL
+027800     MOVE 1 TO SB-DAY
+027900     PERFORM 5000-PROCESS-DAY THRU 5000-EXIT
+028000         UNTIL SB-DAY > DAYS
+028100 
+028200     COMPUTE WS-VARIANCE =
+028300         AC-DAY-SALES-TOTAL - WEEK-SALES(SB-MONTH SB-WEEK)
+028400     MOVE "WEEK  " TO WS-DL-LEVEL
+028500     MOVE "SALES"  TO WS-DL-TABLE
+028600     IF WS-VARIANCE NOT = ZERO
+028700         PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+028800     END-IF
+028900 
+029000     COMPUTE WS-VARIANCE =
+029100         AC-DAY-VALUE-TOTAL - WEEK-VALUE(SB-MONTH SB-WEEK)
+029200     MOVE "WEEK  " TO WS-DL-LEVEL
+029300     MOVE "VALUE"  TO WS-DL-TABLE
+029400     IF WS-VARIANCE NOT = ZERO
+029500         PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+029600     END-IF
+029700 
+029800     ADD WEEK-SALES(SB-MONTH SB-WEEK) TO AC-WEEK-SALES-TOTAL
+029900     ADD WEEK-VALUE(SB-MONTH SB-WEEK) TO AC-WEEK-VALUE-TOTAL
+030000     ADD 1 TO SB-WEEK.
+030100 4000-EXIT.
+030200     EXIT.
+030300 
+030400*---------------------------------------------------------------*
+030500 5000-PROCESS-DAY.
+030600     MOVE ZERO TO AC-HOUR-SALES-TOTAL
+030700     MOVE ZERO TO AC-HOUR-VALUE-TOTAL
+030800     MOVE 1 TO SB-HOUR
+030900     PERFORM 6000-PROCESS-HOUR THRU 6000-EXIT
+031000         UNTIL SB-HOUR > HOURS
+031100 
+031200     COMPUTE WS-VARIANCE = AC-HOUR-SALES-TOTAL
+031300         - D-SALES(SB-MONTH SB-WEEK SB-DAY)
+031400     MOVE "DAY   " TO WS-DL-LEVEL
+031500     MOVE "SALES"  TO WS-DL-TABLE
+031600     IF WS-VARIANCE NOT = ZERO
+031700         PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+031800     END-IF
+031900 
+032000     COMPUTE WS-VARIANCE = AC-HOUR-VALUE-TOTAL
+032100         - D-VALUE(SB-MONTH SB-WEEK SB-DAY)
+032200     MOVE "DAY   " TO WS-DL-LEVEL
+032300     MOVE "VALUE"  TO WS-DL-TABLE
+032400     IF WS-VARIANCE NOT = ZERO
+032500         PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+032600     END-IF
+032700 
+032800     ADD D-SALES(SB-MONTH SB-WEEK SB-DAY) TO AC-DAY-SALES-TOTAL
+032900     ADD D-VALUE(SB-MONTH SB-WEEK SB-DAY) TO AC-DAY-VALUE-TOTAL
+033000     ADD 1 TO SB-DAY.
+033100 5000-EXIT.
+033200     EXIT.
+033300 
+033400*---------------------------------------------------------------*
+033500 6000-PROCESS-HOUR.
+033600     ADD DAILY-SALES(SB-MONTH SB-WEEK SB-DAY SB-HOUR)
+033700         TO AC-HOUR-SALES-TOTAL
+033800     ADD DAILY-VALUE(SB-MONTH SB-WEEK SB-DAY SB-HOUR)
+033900         TO AC-HOUR-VALUE-TOTAL
+034000     ADD 1 TO SB-HOUR.
+034100 6000-EXIT.
+034200     EXIT.
+034300 
+034400*---------------------------------------------------------------*
+034500 7000-WRITE-EXCEPTION.
+034600     ADD 1 TO WS-BREAKS-FOUND
+034700     MOVE LOCATION-NUMBER TO WS-DL-LOCNO
+034800     MOVE LOCATION-NAME   TO WS-DL-LOCNAME
+034810     IF WS-DL-LEVEL = "TOTAL "
+034815         MOVE ZERO TO WS-DL-MONTH
+034816         MOVE ZERO TO WS-DL-WEEK
+034817         MOVE ZERO TO WS-DL-DAY
+034820     ELSE
+034825         MOVE SB-MONTH TO WS-DL-MONTH
+034830         IF WS-DL-LEVEL = "MONTH "
+034835             MOVE ZERO TO WS-DL-WEEK
+034840             MOVE ZERO TO WS-DL-DAY
+034845         ELSE
+034850             MOVE SB-WEEK TO WS-DL-WEEK
+034855             IF WS-DL-LEVEL = "WEEK  "
+034860                 MOVE ZERO TO WS-DL-DAY
+034865             ELSE
+034870                 MOVE SB-DAY TO WS-DL-DAY
+034875             END-IF
+034880         END-IF
+034890     END-IF
+035300     MOVE WS-VARIANCE TO WS-DL-VARIANCE
+035400     MOVE WS-DETAIL-LINE TO RECON-REPORT-LINE
+035500     WRITE RECON-REPORT-LINE.
+035600 7000-EXIT.
+035700     EXIT.
+035800 
+035900*---------------------------------------------------------------*
+036000 7500-WRITE-CHECKPOINT.
+036100     MOVE LOCATION-NUMBER TO CKWK-LOCATION-NUMBER
+036200     MOVE WS-LOCATIONS-READ TO CKWK-LOCATIONS-READ
+036300     MOVE WS-BREAKS-FOUND TO CKWK-BREAKS-FOUND
+036400     WRITE CHECKPOINT-WORK-RECORD.
+036500 7500-EXIT.
+036600     EXIT.
+036700 
+036800*---------------------------------------------------------------*
+036900 8000-FINALIZE.
+037000     MOVE WS-LOCATIONS-READ TO WS-TL-LOCATIONS
+037100     MOVE WS-TOTAL-LINE TO RECON-REPORT-LINE
+037200     WRITE RECON-REPORT-LINE
+037300     MOVE WS-BREAKS-FOUND TO WS-TL-BREAKS
+037400     MOVE WS-TOTAL-LINE-2 TO RECON-REPORT-LINE
+037500     WRITE RECON-REPORT-LINE
+037600     PERFORM 7500-WRITE-CHECKPOINT THRU 7500-EXIT
+037650     CLOSE CHECKPOINT-WORK-FILE
+037660     PERFORM 8100-PROMOTE-CHECKPOINT THRU 8100-EXIT
+037700     CLOSE LOCATION-FILE
+037800     CLOSE RECON-REPORT.
+037850
+037860*---------------------------------------------------------------*
+037870 8100-PROMOTE-CHECKPOINT.
+037880     MOVE "N" TO WS-CKWK-EOF-SWITCH
+037890     OPEN INPUT CHECKPOINT-WORK-FILE
+037900     OPEN OUTPUT CHECKPOINT-FILE
+037910     PERFORM 8150-COPY-CHECKPOINT THRU 8150-EXIT
+037920         UNTIL END-OF-CHECKPOINT-WORK-FILE
+037930     CLOSE CHECKPOINT-WORK-FILE
+037940     CLOSE CHECKPOINT-FILE.
+037950 8100-EXIT.
+037960     EXIT.
+037970
+037980*---------------------------------------------------------------*
+037990 8150-COPY-CHECKPOINT.
+038000     READ CHECKPOINT-WORK-FILE
+038010         AT END
+038020             SET END-OF-CHECKPOINT-WORK-FILE TO TRUE
+038030         NOT AT END
+038040             MOVE CKWK-LOCATION-NUMBER TO CKPT-LOCATION-NUMBER
+038050             MOVE CKWK-LOCATIONS-READ  TO CKPT-LOCATIONS-READ
+038060             MOVE CKWK-BREAKS-FOUND    TO CKPT-BREAKS-FOUND
+038070             WRITE CHECKPOINT-RECORD
+038080     END-READ.
+038090 8150-EXIT.
+038095     EXIT.
+038096
+038097*---------------------------------------------------------------*
+038098 9999-EXIT.
+038099     STOP RUN.
