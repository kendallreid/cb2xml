@@ -0,0 +1,300 @@
+000100*****************************************************************
+000200*                                                                *
+000300*    PROGRAM:      SR03TRD                                      *
+000400*    DESCRIPTION:  YEAR-OVER-WEEK PURCHASE TREND EXCEPTION      *
+000500*                  REPORT.  MATCHES TWO PERIODS' WORTH OF       *
+000600*                  LOCATION-DETAILS EXTRACTS FOR THE SAME       *
+000700*                  LOCATION-NUMBER AND COMPARES WEEK-PURCH-VAL  *
+000800*                  FOR EACH MATCHING WEEK-NO/WEEK-OF-MONTH      *
+000900*                  AGAINST THE SAME WEEK LAST PERIOD.  WEEKS    *
+001000*                  WHOSE SWING EXCEEDS THE TOLERANCE PERCENT    *
+001100*                  ARE LISTED ON THE EXCEPTION REPORT.          *
+001200*    AUTHOR:       D. OKONKWO - STORE SYSTEMS GROUP             *
+001300*    INSTALLATION: STORE SYSTEMS GROUP                         *
+001400*    DATE-WRITTEN: 08/15/2011                                  *
+001500*    DATE-COMPILED.                                              *
+001600*                                                                *
+001700*    MODIFICATION HISTORY.                                      *
+001800*    08/15/2011  DRO  ORIGINAL PROGRAM.                         *
+001810*    02/07/2012  DRO  WIDENED WS-VARIANCE TO PIC S9(8) - THE     *
+001820*                     DIFFERENCE OF TWO PIC S9(7) WEEK-PURCH-VAL  *
+001830*                     FIELDS CAN NEED AN EIGHTH DIGIT AND WAS     *
+001840*                     SILENTLY TRUNCATING ON AN EXTREME SWING.    *
+001900*                                                                *
+002000*****************************************************************
+002100 IDENTIFICATION DIVISION.
+002200 PROGRAM-ID.  SR03TRD.
+002300 AUTHOR.      D. OKONKWO.
+002400 INSTALLATION. STORE SYSTEMS GROUP.
+002500 DATE-WRITTEN. 08/15/2011.
+002600 DATE-COMPILED.
+002700 
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.  IBM-370.
+003100 OBJECT-COMPUTER.  IBM-370.
+003200 
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT CURRENT-LOCATION-FILE ASSIGN TO CURRLOC
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS WS-CURFILE-STATUS.
+003800     SELECT PRIOR-LOCATION-FILE ASSIGN TO PRIORLOC
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS WS-PRIFILE-STATUS.
+004100     SELECT TREND-REPORT ASSIGN TO TRENDRPT
+004200         ORGANIZATION IS LINE SEQUENTIAL
+004300         FILE STATUS IS WS-RPTFILE-STATUS.
+004400 
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  CURRENT-LOCATION-FILE
+004800     RECORDING MODE IS F.
+004900 COPY LOCDTL REPLACING ==LOCATION-DETAILS-RECORD==
+005000     BY ==CURRENT-LOCATION-DETAILS-RECORD==.
+005100 
+005200 FD  PRIOR-LOCATION-FILE
+005300     RECORDING MODE IS F.
+005400 COPY LOCDTL REPLACING ==LOCATION-DETAILS-RECORD==
+005500     BY ==PRIOR-LOCATION-DETAILS-RECORD==
+005600     ==MONTHS==        BY ==PRIOR-MONTHS==
+005700     ==WEEK-OF-MONTH== BY ==PRIOR-WEEK-OF-MONTH==
+005800     ==DAYS==          BY ==PRIOR-DAYS==
+005900     ==HOURS==         BY ==PRIOR-HOURS==
+006000     ==WEEK-NO==       BY ==PRIOR-WEEK-NO==.
+006100 
+006200 FD  TREND-REPORT
+006300     RECORDING MODE IS F.
+006400 01  TREND-REPORT-LINE            PIC X(132).
+006500 
+006600 WORKING-STORAGE SECTION.
+006700*---------------------------------------------------------------*
+006800*    FILE STATUS SWITCHES                                       *
+006900*---------------------------------------------------------------*
+007000 77  WS-CURFILE-STATUS            PIC X(02) VALUE "00".
+007100 77  WS-PRIFILE-STATUS            PIC X(02) VALUE "00".
+007200 77  WS-RPTFILE-STATUS            PIC X(02) VALUE "00".
+007300 77  WS-CUR-EOF-SWITCH            PIC X(01) VALUE "N".
+007400     88  END-OF-CURRENT-FILE      VALUE "Y".
+007500 77  WS-PRI-EOF-SWITCH            PIC X(01) VALUE "N".
+007600     88  END-OF-PRIOR-FILE        VALUE "Y".
+007700 
+007800*---------------------------------------------------------------*
+007900*    TOLERANCE                                                  *
+008000*---------------------------------------------------------------*
+008100 77  WS-TOLERANCE-PERCENT         PIC S9(3)V99 COMP-3
+008200                                  VALUE +10.00.
+008300 77  WS-NEG-TOLERANCE-PERCENT     PIC S9(3)V99 COMP-3.
+008400 
+008500*---------------------------------------------------------------*
+008600*    SUBSCRIPTS AND WORK FIELDS                                 *
+008700*---------------------------------------------------------------*
+008800 77  SB-WEEK-NO                   PIC 9(02) COMP.
+008900 77  SB-WEEK-OF-MONTH             PIC 9(02) COMP.
+009000 77  WS-COMPARE-WEEKS             PIC 9(02) COMP.
+009100 77  WS-COMPARE-WEEKS-OF-MONTH    PIC 9(02) COMP.
+009200 77  WS-VARIANCE                  PIC S9(8) COMP-3.
+009300 77  WS-VARIANCE-PCT              PIC S9(3)V99 COMP-3.
+009400 
+009500*---------------------------------------------------------------*
+009600*    REPORT COUNTERS                                             *
+009700*---------------------------------------------------------------*
+009800 77  WS-LOCATIONS-MATCHED         PIC 9(07) COMP VALUE ZERO.
+009900 77  WS-EXCEPTIONS-FOUND          PIC 9(07) COMP VALUE ZERO.
+010000 
+010100*---------------------------------------------------------------*
+010200*    REPORT LINE WORK AREAS                                     *
+010300*---------------------------------------------------------------*
+010400 01  WS-DETAIL-LINE.
+010500     05  WS-DL-LOCNO              PIC 9(04).
+010600     05  FILLER                   PIC X(02) VALUE SPACES.
+010700     05  WS-DL-LOCNAME             PIC X(25).
+010800     05  FILLER                   PIC X(02) VALUE SPACES.
+010900     05  WS-DL-WEEKNO               PIC 99.
+011000     05  FILLER                   PIC X(01) VALUE SPACE.
+011100     05  WS-DL-WEEKOM               PIC 9.
+011200     05  FILLER                   PIC X(02) VALUE SPACES.
+011300     05  WS-DL-CURRENT              PIC -(6)9.
+011400     05  FILLER                   PIC X(02) VALUE SPACES.
+011500     05  WS-DL-PRIOR                PIC -(6)9.
+011600     05  FILLER                   PIC X(02) VALUE SPACES.
+011700     05  WS-DL-PCT                  PIC -(3)9.99.
+011800     05  FILLER                   PIC X(40) VALUE SPACES.
+011900 
+012000 01  WS-HEADING-LINE-1.
+012100     05  FILLER                   PIC X(132) VALUE
+012200         "LOCATION  NAME                 WK WM  CURRENT  PRIOR".
+012300 
+012400 01  WS-TOTAL-LINE.
+012500     05  FILLER                   PIC X(25) VALUE
+012600         "LOCATIONS MATCHED.....  ".
+012700     05  WS-TL-LOCATIONS          PIC ZZZ,ZZ9.
+012800     05  FILLER                   PIC X(96) VALUE SPACES.
+012900 
+013000 01  WS-TOTAL-LINE-2.
+013100     05  FILLER                   PIC X(25) VALUE
+013200         "EXCEPTIONS FOUND......  ".
+013300     05  WS-TL-EXCEPTIONS         PIC ZZZ,ZZ9.
+013400     05  FILLER                   PIC X(96) VALUE SPACES.
+013500 
+013600 PROCEDURE DIVISION.
+013700*---------------------------------------------------------------*
+013800 0000-MAINLINE.
+013900     PERFORM 1000-INITIALIZE
+014000     PERFORM 2000-PROCESS-MATCH
+014100         UNTIL END-OF-CURRENT-FILE
+014200     PERFORM 8000-FINALIZE
+014300     GO TO 9999-EXIT.
+014400 
+014500*---------------------------------------------------------------*
+014600 1000-INITIALIZE.
+014700     COMPUTE WS-NEG-TOLERANCE-PERCENT =
+014800         ZERO - WS-TOLERANCE-PERCENT
+014900     OPEN INPUT CURRENT-LOCATION-FILE
+015000     IF WS-CURFILE-STATUS NOT = "00"
+015100         DISPLAY "SR03TRD - CANNOT OPEN CURRENT FILE, STATUS = "
+015200             WS-CURFILE-STATUS
+015300         GO TO 9999-EXIT
+015400     END-IF
+015500     OPEN INPUT PRIOR-LOCATION-FILE
+015600     IF WS-PRIFILE-STATUS NOT = "00"
+015700         DISPLAY "SR03TRD - CANNOT OPEN PRIOR FILE, STATUS = "
+015800             WS-PRIFILE-STATUS
+015900         GO TO 9999-EXIT
+016000     END-IF
+016100     OPEN OUTPUT TREND-REPORT
+016200     MOVE WS-HEADING-LINE-1 TO TREND-REPORT-LINE
+016300     WRITE TREND-REPORT-LINE
+016400     PERFORM 2910-READ-CURRENT
+016500     PERFORM 2920-READ-PRIOR.
+016600 
+016700*---------------------------------------------------------------*
+016800 2000-PROCESS-MATCH.
+016900     EVALUATE TRUE
+017000         WHEN END-OF-PRIOR-FILE
+017100             PERFORM 2910-READ-CURRENT
+017200         WHEN LOCATION-NUMBER OF CURRENT-LOCATION-DETAILS-RECORD <
+017300              LOCATION-NUMBER OF PRIOR-LOCATION-DETAILS-RECORD
+017400             PERFORM 2910-READ-CURRENT
+017500         WHEN LOCATION-NUMBER OF CURRENT-LOCATION-DETAILS-RECORD >
+017600              LOCATION-NUMBER OF PRIOR-LOCATION-DETAILS-RECORD
+017700             PERFORM 2920-READ-PRIOR
+017800         WHEN OTHER
+017900             ADD 1 TO WS-LOCATIONS-MATCHED
+018000             PERFORM 3000-COMPARE-LOCATION THRU 3000-EXIT
+018100             PERFORM 2910-READ-CURRENT
+018200             PERFORM 2920-READ-PRIOR
+018300     END-EVALUATE.
+018400 
+018500*---------------------------------------------------------------*
+018600 2910-READ-CURRENT.
+018700     READ CURRENT-LOCATION-FILE
+018800         AT END
+018900             SET END-OF-CURRENT-FILE TO TRUE
+019000     END-READ.
+019100 
+019200*---------------------------------------------------------------*
+019300 2920-READ-PRIOR.
+019400     READ PRIOR-LOCATION-FILE
+019500         AT END
+019600             SET END-OF-PRIOR-FILE TO TRUE
+019700     END-READ.
+019800 
+019900*---------------------------------------------------------------*
+020000 3000-COMPARE-LOCATION.
+020100     IF WEEK-NO OF CURRENT-LOCATION-DETAILS-RECORD <
+020200        PRIOR-WEEK-NO OF PRIOR-LOCATION-DETAILS-RECORD
+020300         MOVE WEEK-NO OF CURRENT-LOCATION-DETAILS-RECORD
+020400             TO WS-COMPARE-WEEKS
+020500     ELSE
+020600         MOVE PRIOR-WEEK-NO OF PRIOR-LOCATION-DETAILS-RECORD
+020700             TO WS-COMPARE-WEEKS
+020800     END-IF
+020900     IF WEEK-OF-MONTH OF CURRENT-LOCATION-DETAILS-RECORD <
+021000        PRIOR-WEEK-OF-MONTH OF PRIOR-LOCATION-DETAILS-RECORD
+021100         MOVE WEEK-OF-MONTH OF CURRENT-LOCATION-DETAILS-RECORD
+021200             TO WS-COMPARE-WEEKS-OF-MONTH
+021300     ELSE
+021400         MOVE PRIOR-WEEK-OF-MONTH OF PRIOR-LOCATION-DETAILS-RECORD
+021500             TO WS-COMPARE-WEEKS-OF-MONTH
+021600     END-IF
+021700     MOVE 1 TO SB-WEEK-NO
+021800     PERFORM 4000-COMPARE-WEEK THRU 4000-EXIT
+021900         UNTIL SB-WEEK-NO > WS-COMPARE-WEEKS.
+022000 3000-EXIT.
+022100     EXIT.
+022200 
+022300*---------------------------------------------------------------*
+022400 4000-COMPARE-WEEK.
+022500     MOVE 1 TO SB-WEEK-OF-MONTH
+022600     PERFORM 5000-COMPARE-WEEK-OF-MONTH THRU 5000-EXIT
+022700         UNTIL SB-WEEK-OF-MONTH > WS-COMPARE-WEEKS-OF-MONTH
+022800     ADD 1 TO SB-WEEK-NO.
+022900 4000-EXIT.
+023000     EXIT.
+023100 
+023200*---------------------------------------------------------------*
+023300 5000-COMPARE-WEEK-OF-MONTH.
+023400     COMPUTE WS-VARIANCE =
+023500         WEEK-PURCH-VAL OF CURRENT-LOCATION-DETAILS-RECORD
+023600             (SB-WEEK-NO SB-WEEK-OF-MONTH)
+023700         - WEEK-PURCH-VAL OF PRIOR-LOCATION-DETAILS-RECORD
+023800             (SB-WEEK-NO SB-WEEK-OF-MONTH)
+023900 
+024000     IF WEEK-PURCH-VAL OF PRIOR-LOCATION-DETAILS-RECORD
+024100             (SB-WEEK-NO SB-WEEK-OF-MONTH) NOT = ZERO
+024200         COMPUTE WS-VARIANCE-PCT ROUNDED =
+024300             (WS-VARIANCE /
+024400              WEEK-PURCH-VAL OF PRIOR-LOCATION-DETAILS-RECORD
+024500                  (SB-WEEK-NO SB-WEEK-OF-MONTH)) * 100
+024600     ELSE
+024700         IF WS-VARIANCE = ZERO
+024800             MOVE ZERO TO WS-VARIANCE-PCT
+024900         ELSE
+025000             MOVE +100.00 TO WS-VARIANCE-PCT
+025100         END-IF
+025200     END-IF
+025300 
+025400     IF WS-VARIANCE-PCT > WS-TOLERANCE-PERCENT
+025500         OR WS-VARIANCE-PCT < WS-NEG-TOLERANCE-PERCENT
+025600         PERFORM 7000-WRITE-EXCEPTION THRU 7000-EXIT
+025700     END-IF
+025800     ADD 1 TO SB-WEEK-OF-MONTH.
+025900 5000-EXIT.
+026000     EXIT.
+026100 
+026200*---------------------------------------------------------------*
+026300 7000-WRITE-EXCEPTION.
+026400     ADD 1 TO WS-EXCEPTIONS-FOUND
+026500     MOVE SPACES TO WS-DETAIL-LINE
+026600     MOVE LOCATION-NUMBER OF CURRENT-LOCATION-DETAILS-RECORD
+026700         TO WS-DL-LOCNO
+026800     MOVE LOCATION-NAME OF CURRENT-LOCATION-DETAILS-RECORD
+026900         TO WS-DL-LOCNAME
+027000     MOVE SB-WEEK-NO TO WS-DL-WEEKNO
+027100     MOVE SB-WEEK-OF-MONTH TO WS-DL-WEEKOM
+027200     MOVE WEEK-PURCH-VAL OF CURRENT-LOCATION-DETAILS-RECORD
+027300         (SB-WEEK-NO SB-WEEK-OF-MONTH) TO WS-DL-CURRENT
+027400     MOVE WEEK-PURCH-VAL OF PRIOR-LOCATION-DETAILS-RECORD
+027500         (SB-WEEK-NO SB-WEEK-OF-MONTH) TO WS-DL-PRIOR
+027600     MOVE WS-VARIANCE-PCT TO WS-DL-PCT
+027700     MOVE WS-DETAIL-LINE TO TREND-REPORT-LINE
+027800     WRITE TREND-REPORT-LINE.
+027900 7000-EXIT.
+028000     EXIT.
+028100 
+028200*---------------------------------------------------------------*
+028300 8000-FINALIZE.
+028400     MOVE WS-LOCATIONS-MATCHED TO WS-TL-LOCATIONS
+028500     MOVE WS-TOTAL-LINE TO TREND-REPORT-LINE
+028600     WRITE TREND-REPORT-LINE
+028700     MOVE WS-EXCEPTIONS-FOUND TO WS-TL-EXCEPTIONS
+028800     MOVE WS-TOTAL-LINE-2 TO TREND-REPORT-LINE
+028900     WRITE TREND-REPORT-LINE
+029000     CLOSE CURRENT-LOCATION-FILE
+029100     CLOSE PRIOR-LOCATION-FILE
+029200     CLOSE TREND-REPORT.
+029300 
+029400*---------------------------------------------------------------*
+029500 9999-EXIT.
+029600     STOP RUN.
