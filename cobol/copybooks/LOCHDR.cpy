@@ -0,0 +1,37 @@
+000100*****************************************************************
+000200*                                                                *
+000300*    COPYBOOK:     LOCHDR                                       *
+000400*    DESCRIPTION:  LOCATION MASTER RECORD - THE KEYED RECORD    *
+000500*                  MAINTAINED BY SR02MNT ON THE INDEXED         *
+000600*                  LOCATION-NUMBER MASTER FILE.  CARRIES ONLY   *
+000700*                  A LOCATION'S NAME AND ITS TRADING-CALENDAR   *
+000800*                  CONTROL FIELDS (MONTHS, WEEK-OF-MONTH, DAYS, *
+000900*                  HOURS, WEEK-NO) - THE SAME FIELDS SR02MNT     *
+001000*                  ADDS, CHANGES AND CLOSES.                    *
+001100*    AUTHOR:       D. OKONKWO - STORE SYSTEMS GROUP             *
+001200*    DATE-WRITTEN: 02/06/2012                                   *
+001300*                                                                *
+001400*    SR02MNT NEVER READS OR WRITES THE SALES/PURCHASE DETAIL    *
+001500*    TABLES THAT LOCDTL CARRIES FOR THE REPORTING PROGRAMS - IT *
+001600*    ONLY MAINTAINS THE FIELDS BELOW.  KEEPING THOSE TABLES OFF *
+001700*    THE KEYED RECORD ENTIRELY IS WHAT LETS THE MASTER STAY     *
+001800*    WELL WITHIN THE INDEXED FILE'S RECORD-SIZE LIMIT EVEN AT   *
+001900*    LOCDTL'S WIDEST OCCURS BOUNDS - CARRYING THEM PACKED ON    *
+002000*    THE KEYED RECORD DID NOT.  THE DETAIL TABLES THEMSELVES    *
+002100*    ARE POPULATED AND REPORTED ON ENTIRELY THROUGH THE LINE    *
+002200*    SEQUENTIAL LOCDTL EXTRACTS, NOT THROUGH THIS MASTER.       *
+002300*                                                                *
+002400*    MODIFICATION HISTORY.                                      *
+002500*    02/06/2012  DRO  ORIGINAL COPYBOOK, SPLIT OUT OF LOCDTL SO *
+002600*                     SR02MNT'S INDEXED MASTER NO LONGER CARRIES*
+002700*                     FIELDS IT NEVER MAINTAINS.                *
+002800*                                                                *
+002900*****************************************************************
+003000 01  LOCATION-MASTER-RECORD.
+003100     05  LOCATION-NUMBER             PIC 9(04).
+003200     05  LOCATION-NAME               PIC X(25).
+003300     05  MONTHS                      PIC S99.
+003400     05  WEEK-OF-MONTH               PIC S9.
+003500     05  DAYS                        PIC S9.
+003600     05  HOURS                       PIC S99.
+003700     05  WEEK-NO                     PIC S99.
