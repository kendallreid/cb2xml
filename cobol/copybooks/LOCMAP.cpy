@@ -0,0 +1,18 @@
+000100*****************************************************************
+000200*                                                                *
+000300*    COPYBOOK:     LOCMAP                                       *
+000400*    DESCRIPTION:  LOCATION-TO-DISTRICT/REGION MAPPING RECORD.  *
+000500*                  ONE ROW PER LOCATION-NUMBER, NAMING THE      *
+000600*                  DISTRICT AND REGION IT ROLLS UP INTO FOR      *
+000700*                  MANAGEMENT REPORTING.                        *
+000800*    AUTHOR:       D. OKONKWO - STORE SYSTEMS GROUP             *
+000900*    DATE-WRITTEN: 01/09/2012                                  *
+001000*                                                                *
+001100*    MODIFICATION HISTORY.                                      *
+001200*    01/09/2012  DRO  ORIGINAL COPYBOOK.                        *
+001300*                                                                *
+001400*****************************************************************
+001500 01  LOCATION-MAP-RECORD.
+001600     05  MAP-LOCATION-NUMBER        PIC 9(04).
+001700     05  MAP-DISTRICT-NUMBER        PIC 9(02).
+001800     05  MAP-REGION-NUMBER          PIC 9(02).
