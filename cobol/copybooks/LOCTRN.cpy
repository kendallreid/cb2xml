@@ -0,0 +1,30 @@
+000100*****************************************************************
+000200*                                                                *
+000300*    COPYBOOK:     LOCTRN                                       *
+000400*    DESCRIPTION:  MAINTENANCE TRANSACTION RECORD FOR THE       *
+000500*                  LOCATION-DETAILS MASTER FILE.  ONE RECORD    *
+000600*                  ADDS, CORRECTS OR CLOSES ONE LOCATION.       *
+000700*    AUTHOR:       D. OKONKWO - STORE SYSTEMS GROUP             *
+000800*    DATE-WRITTEN: 05/14/2010                                  *
+000900*                                                                *
+001000*    MODIFICATION HISTORY.                                      *
+001100*    05/14/2010  DRO  ORIGINAL COPYBOOK.                        *
+001200*    06/21/2011  DRO  ADDED TRN-DAYS/TRN-HOURS SO AN ADD         *
+001300*                     TRANSACTION CAN STATE THE NEW LOCATION'S  *
+001400*                     TRADING CALENDAR SHAPE INSTEAD OF ALWAYS  *
+001500*                     TAKING THE SYSTEM DEFAULT.                *
+001600*                                                                *
+001700*****************************************************************
+001800 01  LOCATION-TRANSACTION-RECORD.
+001900     05  TRN-TYPE                    PIC X(01).
+002000         88  TRN-IS-ADD               VALUE "A".
+002100         88  TRN-IS-CHANGE            VALUE "C".
+002200         88  TRN-IS-CLOSE             VALUE "D".
+002300     05  TRN-LOCATION-NUMBER         PIC 9(04).
+002400     05  TRN-LOCATION-NAME           PIC X(25).
+002500     05  TRN-WEEK-NO                 PIC S99.
+002600     05  TRN-MONTHS                  PIC S99.
+002700     05  TRN-DAYS                    PIC S9.
+002800     05  TRN-HOURS                   PIC S99.
+002900     05  TRN-USER-ID                 PIC X(08).
+003000     05  FILLER                      PIC X(31).
