@@ -0,0 +1,102 @@
+000100*****************************************************************
+000200*                                                                *
+000300*    COPYBOOK:     LOCDTL                                       *
+000400*    DESCRIPTION:  LOCATION-DETAILS RECORD LAYOUT - HOURLY,     *
+000500*                  DAILY, WEEKLY AND MONTHLY SALES AND          *
+000600*                  PURCHASE FIGURES FOR ONE RETAIL LOCATION.    *
+000700*    AUTHOR:       D. OKONKWO - STORE SYSTEMS GROUP             *
+000800*    DATE-WRITTEN: 03/11/2009                                   *
+000900*                                                                *
+001000*    THIS LAYOUT IS SHARED BY ALL STORE-REPORTING PROGRAMS THAT *
+001100*    READ A LINE SEQUENTIAL LOCATION-DETAILS EXTRACT.  THE      *
+001200*    KEYED MASTER MAINTAINED BY SR02MNT USES ITS OWN SMALLER    *
+001300*    LOCHDR LAYOUT INSTEAD - SEE LOCHDR FOR WHY.                *
+001400*    THE OCCURS DEPENDING ON CONTROL FIELDS (MONTHS,            *
+001500*    WEEK-OF-MONTH, DAYS, HOURS, WEEK-NO) MUST BE LOADED         *
+001600*    BEFORE ANY OF THE TABLES BELOW THEM ARE REFERENCED.        *
+001700*                                                                *
+001800*    DAYS AND HOURS ARE CARRIED PER LOCATION SO EACH STORE CAN  *
+001900*    HAVE ITS OWN TRADING CALENDAR - DAYS IS THE NUMBER OF      *
+002000*    TRADING DAYS IN THE STORE'S WEEK, HOURS IS THE NUMBER OF   *
+002100*    HOURS OF SALES CAPTURED EACH TRADING DAY.  THE OCCURS      *
+002200*    UPPER BOUNDS BELOW ARE SIZED FOR THE WIDEST CALENDAR IN    *
+002300*    USE (UP TO A 7 DAY WEEK, UP TO 6 HOURS CAPTURED PER DAY) - *
+002400*    A GIVEN LOCATION ONLY USES AS MUCH OF THE TABLE AS ITS OWN *
+002500*    DAYS/HOURS VALUES CALL FOR.                                *
+002600*                                                                *
+002700*    ALL COUNT/AMOUNT FIELDS ARE DISPLAY (ZONED), NOT COMP-3 -  *
+002800*    THIS RECORD IS READ AND WRITTEN ONLY ON LINE SEQUENTIAL    *
+002900*    FILES, AND PACKED-DECIMAL BYTES CAN LEGITIMATELY CONTAIN   *
+003000*    THE NEWLINE/RETURN BYTE VALUES A LINE SEQUENTIAL READER    *
+003100*    USES AS RECORD DELIMITERS, CORRUPTING THE RECORD ON READ.  *
+003200*                                                                *
+003300*    MODIFICATION HISTORY.                                      *
+003400*    03/11/2009  DRO  ORIGINAL COPYBOOK.                        *
+003500*    06/21/2011  DRO  WIDENED DAYS (4 TO 7) AND HOURS (5 TO 6)  *
+003600*                     OCCURS BOUNDS SO LOCATIONS WITH A 7-DAY   *
+003700*                     TRADING WEEK AND LONGER TRADING HOURS CAN *
+003800*                     BE REPRESENTED WITHOUT A SEPARATE         *
+003900*                     COPYBOOK.  HOURS WIDENED FROM PIC S9 TO   *
+004000*                     PIC S99.                                  *
+004100*    02/06/2012  DRO  BACKED OUT THE COMP-3 REPACKING ADDED     *
+004200*                     ABOVE - IT WAS MEANT TO BUY BACK ROOM FOR *
+004300*                     SR02MNT'S INDEXED MASTER BUT PACKED BYTES *
+004400*                     ARE UNSAFE ON A LINE SEQUENTIAL FILE, AND *
+004500*                     DIDN'T ACTUALLY BRING THE WIDENED RECORD  *
+004600*                     UNDER THE INDEXED SIZE LIMIT ANYWAY.      *
+004700*                     SR02MNT NOW KEYS ITS MASTER OFF THE NEW   *
+004800*                     LOCHDR LAYOUT INSTEAD (IT NEVER TOUCHED   *
+004900*                     THE SALES/PURCHASE TABLES BELOW), SO THIS *
+005000*                     COPYBOOK GOES BACK TO PLAIN DISPLAY.      *
+005100*                                                                *
+005200*****************************************************************
+005300 01  LOCATION-DETAILS-RECORD.
+005400     03  LOCATION-DETAILS.
+005500         05  LOCATION-NUMBER          PIC 9(04).
+005600         05  LOCATION-NAME            PIC X(25).
+005700     03  MONTHS                      PIC S99.
+005800     03  WEEK-OF-MONTH               PIC S9.
+005900     03  DAYS                        PIC S9.
+006000     03  HOURS                       PIC S99.
+006100     03  FILLERS OCCURS 1 TO 12 TIMES
+006200             DEPENDING ON MONTHS.
+006300         05  OCCURS 1 TO 5 TIMES
+006400                 DEPENDING ON WEEK-OF-MONTH.
+006500             10  WEEK-SALES          PIC S9(7).
+006600             10  OCCURS 1 TO 7 TIMES
+006700                     DEPENDING ON DAYS.
+006800                 15  D-SALES         PIC S9(7).
+006900                 15  OCCURS 1 TO 6 TIMES
+007000                         DEPENDING ON HOURS.
+007100                     20  DAILY-SALES PIC S9(7).
+007200         05  OCCURS 1 TO 5 TIMES
+007300                 DEPENDING ON WEEK-OF-MONTH.
+007400             10  OCCURS 1 TO 7 TIMES
+007500                     DEPENDING ON DAYS.
+007600                 15  OCCURS 1 TO 6 TIMES
+007700                         DEPENDING ON HOURS.
+007800                     20  DAILY-VALUE PIC S9(7).
+007900                 15  D-VALUE         PIC S9(7).
+008000             10  WEEK-VALUE          PIC S9(7).
+008100         05  SALES-COUNT             PIC S9(7).
+008200         05  SALES-VALUE             PIC S9(9)V99.
+008300     03  TOTAL-SALES                PIC S9(9)V99.
+008400     03  WEEK-NO                    PIC S99.
+008500     03  FILLER OCCURS 1 TO 20 TIMES
+008600             DEPENDING ON WEEK-NO.
+008700         05  OCCURS 1 TO 5 TIMES
+008800                 DEPENDING ON WEEK-OF-MONTH.
+008900             10  WEEK-PURCH          PIC S9(7).
+009000             10  OCCURS 1 TO 7 TIMES
+009100                     DEPENDING ON DAYS.
+009200                 15  D-PURCH         PIC S9(7).
+009300                 15  OCCURS 1 TO 6 TIMES
+009400                         DEPENDING ON HOURS.
+009500                     20  DAILY-PURCH     PIC S9(7).
+009600                     20  DAILY-PURCH-VAL PIC S9(7).
+009700                 15  D-PURCH-VAL     PIC S9(7).
+009800             10  WEEK-PURCH-VAL      PIC S9(7).
+009900         05  PURCHASE-COUNT          PIC S9(7).
+010000         05  PURCHASE-VALUE          PIC S9(9)V99.
+010100     03  TOTAL-PURCHASE-COUNT       PIC S9(9).
+010200     03  TOTAL-PURCHASE-VALUE       PIC S9(9)V99.
