@@ -0,0 +1,25 @@
+000100*****************************************************************
+000200*                                                                *
+000300*    COPYBOOK:     LOCAUD                                       *
+000400*    DESCRIPTION:  AUDIT-TRAIL EXTRACT RECORD - ONE ROW FOR     *
+000500*                  EVERY FIELD CHANGED ON THE LOCATION-DETAILS  *
+000600*                  MASTER FILE BY A MAINTENANCE TRANSACTION.    *
+000700*    AUTHOR:       D. OKONKWO - STORE SYSTEMS GROUP             *
+000800*    DATE-WRITTEN: 05/14/2010                                  *
+000900*                                                                *
+001000*    MODIFICATION HISTORY.                                      *
+001100*    05/14/2010  DRO  ORIGINAL COPYBOOK.                        *
+001200*                                                                *
+001300*****************************************************************
+001400 01  LOCATION-AUDIT-RECORD.
+001500     05  AUD-LOCATION-NUMBER        PIC 9(04).
+001600     05  FILLER                     PIC X(01) VALUE SPACE.
+001700     05  AUD-TRN-TYPE               PIC X(01).
+001800     05  FILLER                     PIC X(01) VALUE SPACE.
+001900     05  AUD-USER-ID                PIC X(08).
+002000     05  FILLER                     PIC X(01) VALUE SPACE.
+002100     05  AUD-FIELD-NAME             PIC X(20).
+002200     05  FILLER                     PIC X(01) VALUE SPACE.
+002300     05  AUD-OLD-VALUE              PIC X(25).
+002400     05  FILLER                     PIC X(01) VALUE SPACE.
+002500     05  AUD-NEW-VALUE              PIC X(25).
